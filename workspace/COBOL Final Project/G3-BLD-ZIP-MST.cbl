@@ -0,0 +1,87 @@
+      ******************************************************************
+      *PROGRAM : Build program for zip cross-reference file           *
+      *AUTHOR  : Jesse Nicholson                                      *
+      *DATE    : 08/08/2026                                           *
+      *ABSTRACT: Builds/refreshes the ZIP-MST-OUT isam from a flat    *
+      *          zip/city/state extract, the same gap G3_BLD_VISA_MER *
+      *          fills for the merchant file.                         *
+      ******************************************************************
+       program-id. G3-BLD-ZIP-MST.
+      *-----------------------------------------------------------------
+       environment division.
+       COPY SELECT-ZIP.
+       COPY SELECT-JOB-LOG.
+      *-----------------------------------------------------------------
+       data division.
+       COPY FD-ZIP.
+       COPY FD-JOB-LOG.
+       working-storage section.
+
+       01  MISC.
+           03  WS-ZIP-STATUS               PIC XX.
+           03  WS-ZIP-TXT-STATUS           PIC XX.
+           03  WS-JOB-LOG-STATUS           PIC XX.
+           03  WS-TSTAMP                   PIC X(21).
+           03  WS-CHECK                    PIC X.
+           03  WS-COUNTER                  PIC 9(4) VALUE ZERO.
+      *-----------------------------------------------------------------
+       procedure division.
+      *-----------------------------------------------------------------
+      *100-MAIN does a delta load: ZIP-MST-OUT is opened I-O so a zip
+      *already on file survives a rerun - only the zips present in
+      *today's ZIP-MST-TXT extract are added or refreshed.
+       100-MAIN.
+           OPEN INPUT ZIP-MST-TXT.
+           OPEN I-O ZIP-MST-OUT.
+           OPEN EXTEND JOB-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+           MOVE WS-TSTAMP       TO JOB-LOG-TSTAMP.
+           MOVE "G3-BLD-ZIP-MST" TO JOB-LOG-PROGRAM.
+           MOVE "START"         TO JOB-LOG-EVENT.
+           MOVE ZERO            TO JOB-LOG-COUNT.
+           MOVE SPACES          TO JOB-LOG-STATUS.
+           WRITE JOB-LOG-REC.
+           PERFORM UNTIL WS-CHECK = 'Y'
+               READ ZIP-MST-TXT
+                   AT END
+                       MOVE 'Y' TO WS-CHECK
+                   NOT AT END
+                       PERFORM 400-WRITE-OR-UPDATE
+           END-PERFORM.
+           DISPLAY "G3-BLD-ZIP-MST".
+           DISPLAY "    COMPLETED ADDING/UPDATING ", WS-COUNTER.
+           DISPLAY "    ENDED WITH STATUS CODE OF ", WS-ZIP-STATUS.
+           MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+           MOVE WS-TSTAMP       TO JOB-LOG-TSTAMP.
+           MOVE "G3-BLD-ZIP-MST" TO JOB-LOG-PROGRAM.
+           MOVE "END"           TO JOB-LOG-EVENT.
+           MOVE WS-COUNTER      TO JOB-LOG-COUNT.
+           MOVE "COMPLETE"      TO JOB-LOG-STATUS.
+           WRITE JOB-LOG-REC.
+           CLOSE ZIP-MST-TXT
+                 ZIP-MST-OUT
+                 JOB-LOG-FILE.
+           EXIT PROGRAM.
+      *-----------------------------------------------------------------
+      *400-WRITE-OR-UPDATE tries to add the zip as new; a "22"
+      *duplicate key status means that zip is already on file, so it's
+      *REWRITten with the day's extract values instead of failing.
+       400-WRITE-OR-UPDATE.
+           WRITE ZIP-REC FROM ZIP-REC-TXT.
+           IF WS-ZIP-STATUS = "00"
+               ADD 1 TO WS-COUNTER
+           ELSE
+               IF WS-ZIP-STATUS = "22"
+                   MOVE ZIP-KEY-TXT TO ZIP-KEY
+                   REWRITE ZIP-REC FROM ZIP-REC-TXT
+                   IF WS-ZIP-STATUS = "00"
+                       ADD 1 TO WS-COUNTER
+                   ELSE
+                       DISPLAY "    REJECTED ZIP ", ZIP-KEY-TXT,
+                               " STATUS ", WS-ZIP-STATUS
+                   END-IF
+               ELSE
+                   DISPLAY "    REJECTED ZIP ", ZIP-KEY-TXT,
+                           " STATUS ", WS-ZIP-STATUS
+               END-IF
+           END-IF.
