@@ -26,7 +26,7 @@
            03  FORM.
                05  FORM-ID.
                    07  LINE 10 COL 17 VALUE "ID: ".
-                   07  LINE 10 COL 32 PIC 9(8) TO WS-ACCNT-NUM AUTO.
+                   07  LINE 10 COL 32 PIC 9(8) FROM WS-ACCNT-NUM.
                05  FORM-FNAME.
                    07  LINE 11 COL 17 VALUE "FIRST NAME: ".
                    07  LINE 11 COL 32 PIC X(20) TO WS-FNAME.
@@ -39,9 +39,13 @@
                05  FORM-ZIP.
                    07  LINE 14 COL 17 VALUE "ZIP-CODE: ".
                    07  LINE 14 COL 32 PIC 9(5) TO WS-ZIP AUTO.
+               05  FORM-CITYSTATE.
+                   07  LINE 15 COL 17 VALUE "CITY/STATE: ".
+                   07  LINE 15 COL 32 PIC X(20) FROM CAP1-CITY.
+                   07  LINE 15 COL 53 PIC X(2) FROM CAP1-STATE.
                05  FORM-EMAIL.
-                   07  LINE 15 COL 17 VALUE "EMAIL: ".
-                   07  LINE 15 COL 32 PIC X(30) TO WS-EMAIL.
+                   07  LINE 16 COL 17 VALUE "EMAIL: ".
+                   07  LINE 16 COL 32 PIC X(30) TO WS-EMAIL.
                05 FORM-SEL.
                    07  LINE 20 COL 27 PIC X TO CAP1-M-SEL AUTO.
                    07  LINE 20 COL 29 VALUE "Press 'S' to save changes".
