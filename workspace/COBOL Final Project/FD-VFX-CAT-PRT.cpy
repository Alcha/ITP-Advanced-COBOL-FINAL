@@ -0,0 +1,4 @@
+      *Skeleton COBOL Copybook - Vuflix movie catalog print listing
+       FD  VFX-CAT-PRT-FILE
+           LABEL RECORD IS STANDARD.
+       01  CAT-PRT-LINE                PIC X(70).
