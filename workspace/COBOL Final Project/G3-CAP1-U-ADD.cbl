@@ -0,0 +1,157 @@
+      ******************************************************************
+      *PROGRAM:  Capital One Account Signup
+      *AUTHOR:   Jesse Nicholson
+      *DATE:     8/8/2026
+      *ABSTRACT: Drives the orphaned ACCT-SIGNUP screen and writes a
+      *          new Capital One account master record, the same way
+      *          G3-VFX-1-ADD does for Vuflix members.
+      ******************************************************************
+       PROGRAM-ID. G3-CAP1-U-ADD.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-CAP1.
+       COPY SELECT-ZIP.
+       COPY SELECT-CTL-NBR.
+       COPY SELECT-JOB-LOG.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-CAP1.
+       COPY FD-ZIP.
+       COPY FD-CTL-NBR.
+       COPY FD-JOB-LOG.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-CAP1.
+
+       SCREEN SECTION.
+       COPY SCREEN-CAP1-U-ADD.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-CAP1-U-ADD' TO CAP1-M-PROG.
+       OPEN I-O CAP1-ACCT-FILE
+             CTL-NBR-FILE.
+       OPEN INPUT ZIP-MST-OUT.
+       OPEN EXTEND JOB-LOG-FILE.
+       MOVE WS-TSTAMP   TO JOB-LOG-TSTAMP.
+       MOVE CAP1-M-PROG TO JOB-LOG-PROGRAM.
+       MOVE "START"     TO JOB-LOG-EVENT.
+       MOVE ZERO        TO JOB-LOG-COUNT.
+       MOVE SPACES      TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       PERFORM 050-NEXT-ACCT-NUM.
+       PERFORM 100-ACCEPT.
+       PERFORM 200-ADD.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE WS-TSTAMP      TO JOB-LOG-TSTAMP.
+       MOVE CAP1-M-PROG    TO JOB-LOG-PROGRAM.
+       MOVE "END"          TO JOB-LOG-EVENT.
+       IF CAP1-ADD-FAILED
+           MOVE ZERO                TO JOB-LOG-COUNT
+           MOVE "ACCOUNT NOT ADDED" TO JOB-LOG-STATUS
+       ELSE
+           MOVE 1                TO JOB-LOG-COUNT
+           MOVE "ACCOUNT ADDED"  TO JOB-LOG-STATUS
+       END-IF.
+       WRITE JOB-LOG-REC.
+       CLOSE CAP1-ACCT-FILE
+             CTL-NBR-FILE
+             ZIP-MST-OUT
+             JOB-LOG-FILE.
+       GOBACK.
+      ******************************************************************
+      *050-NEXT-ACCT-NUM hands out the next Capital One account number
+      *from the same shared next-number control record G3-VFX-1-ADD
+      *uses for Vuflix member ids, instead of leaving the operator to
+      *type one in with nothing reserving it.
+       050-NEXT-ACCT-NUM.
+       MOVE WS-CTL-CAP1-NAME TO CTL-NBR-NAME.
+       READ CTL-NBR-FILE KEY IS CTL-NBR-NAME
+           INVALID KEY
+               MOVE 1 TO CTL-NBR-NEXT
+               WRITE CTL-NBR-REC
+       END-READ.
+       MOVE CTL-NBR-NEXT TO WS-ACCNT-NUM.
+       ADD 1 TO CTL-NBR-NEXT.
+       REWRITE CTL-NBR-REC.
+      ******************************************************************
+       100-ACCEPT.
+       PERFORM UNTIL CAP1-M-SEL = 'S' OR 's'
+           MOVE SPACES TO CAP1-M-SEL
+           MOVE SPACES TO WS-ERROR
+           DISPLAY ACCT-SIGNUP
+           ACCEPT FORM-FNAME
+           ACCEPT FORM-LNAME
+           ACCEPT FORM-STREET
+           ACCEPT FORM-ZIP
+           PERFORM 160-ZIP-LOOKUP
+           DISPLAY FORM-CITYSTATE
+           ACCEPT FORM-EMAIL
+           ACCEPT FORM-SEL
+           IF CAP1-M-SEL = 'S' OR 's'
+               PERFORM 150-VALIDATE
+               IF WS-ERROR NOT = SPACES
+                   MOVE SPACES TO CAP1-M-SEL
+                   DISPLAY INVALID-MSG
+                   ACCEPT CAP1-RESP
+               END-IF
+           END-IF
+       END-PERFORM.
+      ******************************************************************
+      *150-VALIDATE rejects an obviously bad zip or email before
+      *200-ADD ever writes the account record.
+       150-VALIDATE.
+       MOVE SPACES TO WS-ERROR.
+       IF WS-ZIP = ZERO OR CAP1-ZIP-FOUND-FLAG NOT = 'Y'
+           MOVE "INVALID ZIP CODE - NOT ON FILE" TO WS-ERROR
+       END-IF.
+       IF WS-ERROR = SPACES
+           MOVE ZERO TO CAP1-AT-COUNT
+           INSPECT WS-EMAIL TALLYING CAP1-AT-COUNT FOR ALL "@"
+           IF CAP1-AT-COUNT = ZERO
+               MOVE "INVALID EMAIL - MUST CONTAIN @" TO WS-ERROR
+           END-IF
+       END-IF.
+      *-----------------------------------------------------------------
+      *160-ZIP-LOOKUP pulls the city/state for the zip the applicant
+      *just typed from ZIP-MST-OUT instead of trusting a free-typed
+      *value, the same lookup G3-VFX-7-MBR-INQ already does against
+      *this file.
+       160-ZIP-LOOKUP.
+       MOVE 'N' TO CAP1-ZIP-FOUND-FLAG.
+       MOVE SPACES TO CAP1-CITY CAP1-STATE.
+       IF WS-ZIP NOT = ZERO
+           MOVE WS-ZIP TO ZIP-KEY
+           READ ZIP-MST-OUT KEY IS ZIP-KEY
+               INVALID KEY
+                   MOVE 'N' TO CAP1-ZIP-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE 'Y' TO CAP1-ZIP-FOUND-FLAG
+                   MOVE ZIP-CITYO TO CAP1-CITY
+                   MOVE ZIP-STATEO TO CAP1-STATE
+           END-READ
+       END-IF.
+      ******************************************************************
+       200-ADD.
+       MOVE 'N' TO CAP1-ADD-FAILED-FLAG.
+       MOVE WS-ACCNT-NUM TO CAP1-ACCT-ID.
+       MOVE WS-FNAME     TO CAP1-ACCT-FNAME.
+       MOVE WS-LNAME     TO CAP1-ACCT-LNAME.
+       MOVE WS-ADDRESS   TO CAP1-ACCT-ADDRESS.
+       MOVE WS-ZIP       TO CAP1-ACCT-ZIP.
+       MOVE WS-EMAIL     TO CAP1-ACCT-EMAIL.
+       WRITE CAP1-ACCT-REC
+           INVALID KEY
+               MOVE "DUPLICATE ACCOUNT NUMBER" TO WS-ERROR
+               SET CAP1-ADD-FAILED TO TRUE
+               DISPLAY INVALID-MSG
+               ACCEPT CAP1-RESP
+       END-WRITE.
+       IF NOT CAP1-ADD-FAILED
+           DISPLAY BLANK-SCREEN
+           DISPLAY 'CAPITAL ONE ACCOUNT ADDED'
+           DISPLAY "PRESS 'ENTER' TO RETURN"
+           ACCEPT CAP1-RESP
+       END-IF.
