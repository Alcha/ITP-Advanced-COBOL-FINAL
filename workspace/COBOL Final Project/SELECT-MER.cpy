@@ -0,0 +1,12 @@
+      *Skeleton COBOL Copybook - Merchant ISAM build file control
+           SELECT MER-FILE-TXT
+               ASSIGN TO "MERFILETXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAT-TXT.
+           SELECT MER-FILE
+               ASSIGN TO "MERFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MER-ID
+               ALTERNATE RECORD KEY IS MER-ACCT WITH DUPLICATES
+               FILE STATUS IS WS-STAT.
