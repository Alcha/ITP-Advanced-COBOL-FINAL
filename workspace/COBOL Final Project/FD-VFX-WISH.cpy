@@ -0,0 +1,10 @@
+      *Skeleton COBOL Copybook - Vuflix wishlist record
+       FD  VFX-WISH-FILE
+           LABEL RECORD IS STANDARD.
+       01  WISH-REC.
+           05  WISH-KEY.
+               10  WISH-MBR-ID         PIC 9(8).
+               10  WISH-VML-ID         PIC X(8).
+           05  WISH-TITLE              PIC X(30).
+           05  WISH-GENRE              PIC X(15).
+           05  WISH-DATE               PIC X(8).
