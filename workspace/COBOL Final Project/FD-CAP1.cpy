@@ -0,0 +1,10 @@
+      *Skeleton COBOL Copybook - Capital One account master record
+       FD  CAP1-ACCT-FILE
+           LABEL RECORD IS STANDARD.
+       01  CAP1-ACCT-REC.
+           05  CAP1-ACCT-ID            PIC 9(8).
+           05  CAP1-ACCT-FNAME         PIC X(20).
+           05  CAP1-ACCT-LNAME         PIC X(20).
+           05  CAP1-ACCT-ADDRESS       PIC X(20).
+           05  CAP1-ACCT-ZIP           PIC 9(5).
+           05  CAP1-ACCT-EMAIL         PIC X(30).
