@@ -0,0 +1,8 @@
+      *Skeleton COBOL Copybook - Vuflix indexed movie master file control
+           SELECT VML-MST-FILE
+               ASSIGN TO "VMLMSTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VML-MST-ID-KEY
+               ALTERNATE RECORD KEY IS VML-MST-TITLE-KEY WITH DUPLICATES
+               FILE STATUS IS WS-VML-MST-STATUS.
