@@ -0,0 +1,211 @@
+      ******************************************************************
+      *PROGRAM:  Vuflix Movie Catalog Maintenance
+      *AUTHOR:   TEAM 3
+      *DATE:     8/8/2026
+      *ABSTRACT: Adds, updates and retires titles against the indexed
+      *          movie master, then regenerates VML-FILE-TXT so the
+      *          existing sorted browse in G3-VFX-3-PUR keeps working.
+      ******************************************************************
+       PROGRAM-ID. G3-VFX-5-MOV-ADD.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-VFX-MOV-MST.
+       COPY SELECT-VFX-MOV.
+       COPY SELECT-JOB-LOG.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-VFX-MOV-MST.
+       COPY FD-VFX-MOV.
+       COPY FD-JOB-LOG.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-VFX.
+
+       SCREEN SECTION.
+       COPY SCREEN-VFX-5-MOV-ADD.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-VFX-5-MOV-ADD' TO VFX-M-PROG.
+       DISPLAY "ENTER OPERATOR ID: ".
+       ACCEPT WS-OPERATOR-ID.
+       OPEN I-O VML-MST-FILE.
+       OPEN EXTEND JOB-LOG-FILE.
+       MOVE WS-TSTAMP  TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG TO JOB-LOG-PROGRAM.
+       MOVE "START"    TO JOB-LOG-EVENT.
+       MOVE ZERO       TO JOB-LOG-COUNT.
+       MOVE SPACES     TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       PERFORM 100-ACCEPT.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE WS-TSTAMP  TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG TO JOB-LOG-PROGRAM.
+       MOVE "END"      TO JOB-LOG-EVENT.
+       MOVE 1          TO JOB-LOG-COUNT.
+       MOVE "MOVIE SAVED" TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       CLOSE VML-MST-FILE.
+       CLOSE JOB-LOG-FILE.
+       GOBACK.
+      ******************************************************************
+       100-ACCEPT.
+       PERFORM UNTIL VFX-5-CHECK = 'S' OR 's'
+           MOVE SPACES TO VFX-5-CHECK
+           MOVE SPACES TO VFX-5-MSG
+           DISPLAY MOVADDSCREEN
+           ACCEPT  M-ACTION
+           ACCEPT  M-ID
+           ACCEPT  M-TITLE
+           ACCEPT  M-GENRE
+           ACCEPT  M-PRICE
+           ACCEPT  M-SEL
+           IF VFX-5-CHECK = 'R' OR 'r'
+               MOVE SPACES TO VFX-5-CHECK
+               DISPLAY BLANK-SCREEN
+               DISPLAY 'RETURNING TO VUFLIX MENU'
+               DISPLAY "PRESS 'ENTER' TO RETURN"
+               ACCEPT VFX-5-RESP
+               PERFORM 950-ABORT
+               GOBACK
+           END-IF
+           IF VFX-5-CHECK = 'S' OR 's'
+               PERFORM 150-VALIDATE
+               IF VFX-5-MSG NOT = SPACES
+                   MOVE SPACES TO VFX-5-CHECK
+               END-IF
+           END-IF
+       END-PERFORM.
+       PERFORM 200-SAVE.
+      ******************************************************************
+      *150-VALIDATE rejects an unrecognized action code, a blank
+      *title/genre or a zero price before 200-SAVE ever touches
+      *VML-MST-FILE - for 'U' just as much as 'A', since 220-UPDATE-
+      *MOVIE overwrites the existing title/genre/price unconditionally
+      *with whatever was typed in.
+       150-VALIDATE.
+       MOVE SPACES TO VFX-5-MSG.
+       IF VFX-5-ACTION NOT = 'A' AND VFX-5-ACTION NOT = 'a' AND
+           VFX-5-ACTION NOT = 'U' AND VFX-5-ACTION NOT = 'u' AND
+           VFX-5-ACTION NOT = 'R' AND VFX-5-ACTION NOT = 'r'
+           MOVE "INVALID ACTION - USE A, U OR R" TO VFX-5-MSG
+       END-IF.
+       IF VFX-5-MSG = SPACES
+           IF (VFX-5-ACTION = 'A' OR 'a' OR 'U' OR 'u')
+               IF VFX-5-NEW-TITLE = SPACES
+                   MOVE "TITLE CANNOT BE BLANK" TO VFX-5-MSG
+               END-IF
+           END-IF
+       END-IF.
+       IF VFX-5-MSG = SPACES
+           IF (VFX-5-ACTION = 'A' OR 'a' OR 'U' OR 'u')
+               IF VFX-5-NEW-GENRE = SPACES
+                   MOVE "GENRE CANNOT BE BLANK" TO VFX-5-MSG
+               END-IF
+           END-IF
+       END-IF.
+       IF VFX-5-MSG = SPACES
+           IF (VFX-5-ACTION = 'A' OR 'a' OR 'U' OR 'u')
+               AND VFX-5-NEW-PRICE = ZERO
+               MOVE "INVALID PRICE" TO VFX-5-MSG
+           END-IF
+       END-IF.
+      ******************************************************************
+       200-SAVE.
+       EVALUATE VFX-5-ACTION
+           WHEN 'A' WHEN 'a' PERFORM 210-ADD-MOVIE
+           WHEN 'U' WHEN 'u' PERFORM 220-UPDATE-MOVIE
+           WHEN 'R' WHEN 'r' PERFORM 230-RETIRE-MOVIE
+       END-EVALUATE.
+       PERFORM 900-REBUILD-TXT.
+       DISPLAY BLANK-SCREEN.
+       DISPLAY 'RETURNING TO VUFLIX MENU'.
+       DISPLAY "PRESS 'ENTER' TO RETURN".
+       ACCEPT VFX-5-RESP.
+      *-----------------------------------------------------------------
+       210-ADD-MOVIE.
+       MOVE VFX-5-NEW-ID    TO VML-MST-ID-KEY.
+       MOVE VFX-5-NEW-TITLE TO VML-MST-TITLE-KEY.
+       MOVE VFX-5-NEW-GENRE TO VML-MST-GENRE.
+       MOVE VFX-5-NEW-PRICE TO VML-MST-PRICE.
+       MOVE 'A'             TO VML-MST-STATUS-FLAG.
+       MOVE WS-OPERATOR-ID  TO VML-MST-OPERATOR-ID.
+       WRITE VML-MST-REC
+           INVALID KEY
+               DISPLAY BLANK-SCREEN
+               DISPLAY 'A MOVIE WITH THIS ID ALREADY EXISTS...'
+               ACCEPT VFX-5-RESP
+       END-WRITE.
+      *-----------------------------------------------------------------
+       220-UPDATE-MOVIE.
+       MOVE VFX-5-NEW-ID TO VML-MST-ID-KEY.
+       READ VML-MST-FILE KEY IS VML-MST-ID-KEY
+           INVALID KEY
+               DISPLAY BLANK-SCREEN
+               DISPLAY 'MOVIE ID NOT FOUND...'
+               ACCEPT VFX-5-RESP
+           NOT INVALID KEY
+               MOVE VFX-5-NEW-TITLE TO VML-MST-TITLE-KEY
+               MOVE VFX-5-NEW-GENRE TO VML-MST-GENRE
+               MOVE VFX-5-NEW-PRICE TO VML-MST-PRICE
+               MOVE WS-OPERATOR-ID  TO VML-MST-OPERATOR-ID
+               REWRITE VML-MST-REC
+       END-READ.
+      *-----------------------------------------------------------------
+       230-RETIRE-MOVIE.
+       MOVE VFX-5-NEW-ID TO VML-MST-ID-KEY.
+       READ VML-MST-FILE KEY IS VML-MST-ID-KEY
+           INVALID KEY
+               DISPLAY BLANK-SCREEN
+               DISPLAY 'MOVIE ID NOT FOUND...'
+               ACCEPT VFX-5-RESP
+           NOT INVALID KEY
+               MOVE 'R' TO VML-MST-STATUS-FLAG
+               MOVE WS-OPERATOR-ID TO VML-MST-OPERATOR-ID
+               REWRITE VML-MST-REC
+       END-READ.
+      *-----------------------------------------------------------------
+      *900-REBUILD-TXT regenerates the VML-FILE-TXT extract that feeds
+      *G3-VFX-3-PUR's SORT paragraphs from the active rows on the
+      *indexed master, so a retired title drops out of the browse and
+      *an updated price/genre shows up there immediately.
+       900-REBUILD-TXT.
+       MOVE 'N' TO VFX-5-EOF-FLAG.
+       OPEN OUTPUT VML-FILE-TXT.
+       MOVE LOW-VALUES TO VML-MST-ID-KEY.
+       START VML-MST-FILE KEY IS NOT LESS THAN VML-MST-ID-KEY
+           INVALID KEY
+               MOVE 'Y' TO VFX-5-EOF-FLAG
+       END-START.
+       PERFORM UNTIL VFX-5-EOF
+           READ VML-MST-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO VFX-5-EOF-FLAG
+               NOT AT END
+                   IF VML-MST-ACTIVE
+                       MOVE VML-MST-ID-KEY    TO VML-ID-TXT
+                       MOVE VML-MST-TITLE-KEY TO VML-TITLE-TXT
+                       MOVE VML-MST-GENRE     TO VML-GENRE-TXT
+                       MOVE VML-MST-PRICE     TO VML-PRICE-TXT
+                       WRITE VML-REC-TXT
+                   END-IF
+       END-PERFORM.
+       CLOSE VML-FILE-TXT.
+      ******************************************************************
+      *950-ABORT closes out the job log with a CANCELED/zero-count END
+      *record and closes VML-MST-FILE and JOB-LOG-FILE, the same as the
+      *normal end-of-program path, so an operator 'R'-cancel doesn't
+      *leave a dangling START record in JOB-LOG-FILE with no matching
+      *END.
+       950-ABORT.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE WS-TSTAMP  TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG TO JOB-LOG-PROGRAM.
+       MOVE "END"      TO JOB-LOG-EVENT.
+       MOVE ZERO       TO JOB-LOG-COUNT.
+       MOVE "CANCELED" TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       CLOSE VML-MST-FILE.
+       CLOSE JOB-LOG-FILE.
