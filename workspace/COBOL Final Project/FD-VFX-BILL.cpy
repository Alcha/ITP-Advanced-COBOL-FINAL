@@ -0,0 +1,13 @@
+      *Skeleton COBOL Copybook - Vuflix monthly billing extract record
+       FD  VFX-BILL-FILE
+           LABEL RECORD IS STANDARD.
+       01  BILL-REC.
+           05  BILL-MBR-ID             PIC 9(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  BILL-FNAME              PIC X(15).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  BILL-LNAME              PIC X(15).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  BILL-CC-TOKEN           PIC X(16).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  BILL-AMOUNT-DUE         PIC ZZ9.99.
