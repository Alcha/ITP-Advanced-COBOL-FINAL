@@ -0,0 +1,7 @@
+      *Skeleton COBOL Copybook - Merchant directory report
+           SELECT MER-DIR-RPT-FILE
+               ASSIGN TO "MERDIRRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MER-DIR-STATUS.
+           SELECT SORT-MER-FILE
+               ASSIGN TO "MERDIRSORTWK".
