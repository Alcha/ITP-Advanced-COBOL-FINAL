@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook - Merchant ISAM build restart checkpoint
+       FD  MER-CKPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  MER-CKPT-REC.
+           05  MER-CKPT-NAME           PIC X(10).
+           05  MER-CKPT-LAST-ID        PIC X(8).
