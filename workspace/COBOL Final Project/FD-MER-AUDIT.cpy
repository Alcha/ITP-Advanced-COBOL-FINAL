@@ -0,0 +1,13 @@
+      *Skeleton COBOL Copybook - Merchant edit before/after audit log
+       FD  MER-AUDIT-FILE
+           LABEL RECORD IS STANDARD.
+       01  AUDIT-REC.
+           05  AUDIT-TSTAMP            PIC X(21).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  AUDIT-MER-ID            PIC X(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  AUDIT-FIELD             PIC X(15).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  AUDIT-OLD-VALUE         PIC X(30).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  AUDIT-NEW-VALUE         PIC X(30).
