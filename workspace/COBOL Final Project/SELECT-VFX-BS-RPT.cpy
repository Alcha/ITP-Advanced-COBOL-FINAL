@@ -0,0 +1,7 @@
+      *Skeleton COBOL Copybook - Vuflix best-sellers report
+           SELECT VFX-BS-RPT-FILE
+               ASSIGN TO "VFXBSRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BS-RPT-STATUS.
+           SELECT SORT-BS-SRC-FILE
+               ASSIGN TO "VFXBSSRCWK".
