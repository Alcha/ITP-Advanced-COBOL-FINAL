@@ -0,0 +1,4 @@
+      *Skeleton COBOL Copybook - Vuflix member inquiry print listing
+       FD  VFX-MBR-PRT-FILE
+           LABEL RECORD IS STANDARD.
+       01  MBR-PRT-LINE                PIC X(74).
