@@ -0,0 +1,117 @@
+      ******************************************************************
+      *PROGRAM:  Merchant Directory Report
+      *AUTHOR:   Jesse Nicholson
+      *DATE:     8/8/2026
+      *ABSTRACT: Reads MER-FILE and prints a merchant directory sorted
+      *          by name or zip, since there's no listing program for
+      *          MER-FILE at all right now.
+      ******************************************************************
+       PROGRAM-ID. G3-MER-DIR-RPT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-MER.
+       COPY SELECT-MER-DIR-RPT.
+       COPY SELECT-JOB-LOG.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-MER.
+       COPY FD-MER-DIR-RPT.
+       COPY FD-JOB-LOG.
+
+       WORKING-STORAGE SECTION.
+       01  MISC.
+           03  WS-STAT                     PIC XX.
+           03  WS-STAT-TXT                 PIC XX.
+           03  WS-MER-DIR-STATUS           PIC XX.
+           03  WS-JOB-LOG-STATUS           PIC XX.
+           03  WS-TSTAMP                   PIC X(21).
+           03  WS-JOB-LOG-COUNT            PIC 9(4) VALUE ZERO.
+           03  WS-SORT-CHOICE              PIC X.
+           03  WS-EOF-FLAG                 PIC X VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+           DISPLAY "MERCHANT DIRECTORY REPORT".
+           DISPLAY "SORT BY 'N' NAME OR 'Z' ZIP: ".
+           ACCEPT WS-SORT-CHOICE.
+           OPEN OUTPUT MER-DIR-RPT-FILE.
+           OPEN EXTEND JOB-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+           MOVE WS-TSTAMP        TO JOB-LOG-TSTAMP.
+           MOVE "G3-MER-DIR-RPT" TO JOB-LOG-PROGRAM.
+           MOVE "START"          TO JOB-LOG-EVENT.
+           MOVE ZERO             TO JOB-LOG-COUNT.
+           MOVE SPACES           TO JOB-LOG-STATUS.
+           WRITE JOB-LOG-REC.
+           IF WS-SORT-CHOICE = 'Z' OR 'z'
+               SORT SORT-MER-FILE ON ASCENDING KEY SORT-MER-ZIP
+                   INPUT PROCEDURE IS 100-RELEASE-MER
+                   OUTPUT PROCEDURE IS 200-WRITE-DIR
+           ELSE
+               SORT SORT-MER-FILE ON ASCENDING KEY SORT-MER-NAME
+                   INPUT PROCEDURE IS 100-RELEASE-MER
+                   OUTPUT PROCEDURE IS 200-WRITE-DIR
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+           MOVE WS-TSTAMP        TO JOB-LOG-TSTAMP.
+           MOVE "G3-MER-DIR-RPT" TO JOB-LOG-PROGRAM.
+           MOVE "END"            TO JOB-LOG-EVENT.
+           MOVE WS-JOB-LOG-COUNT TO JOB-LOG-COUNT.
+           MOVE "COMPLETE"       TO JOB-LOG-STATUS.
+           WRITE JOB-LOG-REC.
+           CLOSE MER-DIR-RPT-FILE.
+           CLOSE JOB-LOG-FILE.
+           DISPLAY "REPORT COMPLETE".
+           EXIT PROGRAM.
+      ******************************************************************
+       100-RELEASE-MER.
+           OPEN INPUT MER-FILE.
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE LOW-VALUES TO MER-ID.
+           START MER-FILE KEY IS NOT LESS THAN MER-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-START.
+           PERFORM UNTIL WS-EOF
+               READ MER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE MER-ID      TO SORT-MER-ID
+                       MOVE MER-NAME    TO SORT-MER-NAME
+                       MOVE MER-ADDRESS TO SORT-MER-ADDRESS
+                       MOVE MER-ZIP     TO SORT-MER-ZIP
+                       MOVE MER-PHONE   TO SORT-MER-PHONE
+                       MOVE MER-EMAIL   TO SORT-MER-EMAIL
+                       RELEASE SORT-MER-REC
+           END-PERFORM.
+           CLOSE MER-FILE.
+      ******************************************************************
+       200-WRITE-DIR.
+           MOVE 'N' TO WS-EOF-FLAG.
+           RETURN SORT-MER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-RETURN.
+           PERFORM UNTIL WS-EOF
+               PERFORM 210-WRITE-DIR-LINE
+               RETURN SORT-MER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+               END-RETURN
+           END-PERFORM.
+      ******************************************************************
+       210-WRITE-DIR-LINE.
+           MOVE SPACES TO MER-DIR-LINE.
+           STRING SORT-MER-ID DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               SORT-MER-NAME DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               SORT-MER-ADDRESS DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               SORT-MER-ZIP DELIMITED BY SIZE
+               INTO MER-DIR-LINE.
+           WRITE MER-DIR-LINE.
+           ADD 1 TO WS-JOB-LOG-COUNT.
