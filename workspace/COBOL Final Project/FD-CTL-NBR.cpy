@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook - Shared next-number control record
+       FD  CTL-NBR-FILE
+           LABEL RECORD IS STANDARD.
+       01  CTL-NBR-REC.
+           05  CTL-NBR-NAME            PIC X(10).
+           05  CTL-NBR-NEXT            PIC 9(8).
