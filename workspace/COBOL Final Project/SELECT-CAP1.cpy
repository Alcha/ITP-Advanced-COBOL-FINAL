@@ -0,0 +1,7 @@
+      *Skeleton COBOL Copybook - Capital One account master file control
+           SELECT CAP1-ACCT-FILE
+               ASSIGN TO "CAP1ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAP1-ACCT-ID
+               FILE STATUS IS WS-CAP1-STATUS.
