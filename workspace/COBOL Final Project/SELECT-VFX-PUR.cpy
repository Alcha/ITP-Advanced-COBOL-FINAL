@@ -0,0 +1,7 @@
+      *Skeleton COBOL Copybook - Vuflix purchase history file control
+           SELECT VFX-PUR-FILE
+               ASSIGN TO "VFXPURFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PUR-KEY
+               FILE STATUS IS WS-PUR-STATUS.
