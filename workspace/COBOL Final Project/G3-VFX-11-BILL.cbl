@@ -0,0 +1,80 @@
+      ******************************************************************
+      *PROGRAM:  Vuflix Monthly Member Billing Extract
+      *AUTHOR:   Jarrod Lee
+      *DATE:     8/8/2026
+      *ABSTRACT: Walks VM-FILE and produces a flat-rate billing extract
+      *          (member id, name, card token, amount due) for active
+      *          members, for handoff to whatever payment processor
+      *          runs the actual charge.
+      ******************************************************************
+       PROGRAM-ID. G3-VFX-11-BILL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-VFX-MBR.
+       COPY SELECT-VFX-BILL.
+       COPY SELECT-JOB-LOG.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-VFX-MBR.
+       COPY FD-VFX-BILL.
+       COPY FD-JOB-LOG.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-VFX.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-VFX-11-BILL' TO VFX-M-PROG.
+       OPEN INPUT VM-FILE.
+       OPEN OUTPUT VFX-BILL-FILE.
+       OPEN EXTEND JOB-LOG-FILE.
+       MOVE WS-TSTAMP  TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG TO JOB-LOG-PROGRAM.
+       MOVE "START"    TO JOB-LOG-EVENT.
+       MOVE ZERO       TO JOB-LOG-COUNT.
+       MOVE SPACES     TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       PERFORM 100-EXTRACT.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE WS-TSTAMP        TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG       TO JOB-LOG-PROGRAM.
+       MOVE "END"            TO JOB-LOG-EVENT.
+       MOVE WS-JOB-LOG-COUNT TO JOB-LOG-COUNT.
+       MOVE "COMPLETE"       TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       CLOSE VM-FILE.
+       CLOSE VFX-BILL-FILE.
+       CLOSE JOB-LOG-FILE.
+       GOBACK.
+      ******************************************************************
+      *100-EXTRACT walks every active member on VM-FILE in key order
+      *and writes one flat-rate billing line per member. Canceled
+      *members (req 010) are skipped since they're no longer billed.
+       100-EXTRACT.
+       MOVE 'N' TO VFX-11-EOF-FLAG.
+       MOVE LOW-VALUES TO VM-ID-KEY.
+       START VM-FILE KEY IS NOT LESS THAN VM-ID-KEY
+           INVALID KEY
+               MOVE 'Y' TO VFX-11-EOF-FLAG
+       END-START.
+       PERFORM UNTIL VFX-11-EOF
+           READ VM-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO VFX-11-EOF-FLAG
+               NOT AT END
+                   IF VM-ACTIVE
+                       PERFORM 110-WRITE-BILL-LINE
+                   END-IF
+           END-READ
+       END-PERFORM.
+      ******************************************************************
+       110-WRITE-BILL-LINE.
+       MOVE VM-ID-KEY    TO BILL-MBR-ID.
+       MOVE VM-FNAME     TO BILL-FNAME.
+       MOVE VM-LNAME-KEY TO BILL-LNAME.
+       MOVE VM-CC        TO BILL-CC-TOKEN.
+       MOVE VFX-11-MONTHLY-FEE TO BILL-AMOUNT-DUE.
+       WRITE BILL-REC.
+       ADD 1 TO WS-JOB-LOG-COUNT.
