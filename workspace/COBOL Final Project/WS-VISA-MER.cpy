@@ -0,0 +1,37 @@
+      *Skeleton COBOL Copybook - Shared VISA merchant working storage
+      *Used by G3-VISA-MER-EDIT.
+       COPY WS-COMMON.
+       01  WS-STAT                     PIC XX.
+       01  WS-STAT-TXT                 PIC XX.
+       01  WS-JOB-LOG-STATUS           PIC XX.
+       01  VISA-M-PROG                 PIC X(20).
+       01  VISA-MER-RESP               PIC X.
+       01  VISA-MER-CHECK              PIC X.
+       01  VISA-MER-SEARCH-ID          PIC X(8).
+       01  VISA-MER-FOUND-FLAG         PIC X.
+       01  VISA-MER-ORIG-ID            PIC X(8).
+       01  VISA-MER-ORIG-NAME          PIC X(25).
+       01  VISA-MER-ORIG-ADDRESS       PIC X(25).
+       01  VISA-MER-ORIG-ZIP           PIC X(5).
+       01  VISA-MER-ORIG-PHONE         PIC X(11).
+       01  VISA-MER-ORIG-EMAIL         PIC X(30).
+       01  VISA-MER-ORIG-ACCT          PIC X(10).
+       01  VISA-MER-ORIG-ROUTE         PIC X(9).
+       01  VISA-MER-EDIT-ID            PIC X(8).
+       01  VISA-MER-EDIT-NAME          PIC X(25).
+       01  VISA-MER-EDIT-ADDRESS       PIC X(25).
+       01  VISA-MER-EDIT-ZIP           PIC X(5).
+       01  VISA-MER-EDIT-PHONE         PIC X(11).
+       01  VISA-MER-EDIT-EMAIL         PIC X(30).
+       01  VISA-MER-EDIT-ACCT          PIC X(10).
+       01  VISA-MER-EDIT-ROUTE         PIC X(9).
+       01  VISA-MER-MSG                PIC X(40).
+       01  VISA-MER-ROUTE-FLAG         PIC X.
+       01  WS-ROUTE-WEIGHTS-V          PIC 9(9) VALUE 371371371.
+       01  WS-ROUTE-WEIGHTS REDEFINES WS-ROUTE-WEIGHTS-V
+                                       PIC 9 OCCURS 9 TIMES.
+       01  WS-ROUTE-DIGIT              PIC 9.
+       01  WS-ROUTE-PRODUCT            PIC 9(2).
+       01  WS-ROUTE-SUM                PIC 9(4).
+       01  WS-ROUTE-IDX                PIC 9.
+       01  WS-AUDIT-STATUS             PIC XX.
