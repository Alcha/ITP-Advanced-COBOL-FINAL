@@ -0,0 +1,16 @@
+      *Skeleton COBOL Copybook - Vuflix member master record
+       FD  VM-FILE
+           LABEL RECORD IS STANDARD.
+       01  VM-REC.
+           05  VM-ID-KEY               PIC 9(8).
+           05  VM-FNAME                PIC X(15).
+           05  VM-LNAME-KEY            PIC X(15).
+           05  VM-ADDRESS              PIC X(20).
+           05  VM-ZIP-KEY              PIC 9(5).
+           05  VM-PHONE                PIC X(11).
+           05  VM-EMAIL-KEY            PIC X(30).
+           05  VM-CC                   PIC X(16).
+           05  VM-STATUS               PIC X.
+               88  VM-ACTIVE           VALUE "A".
+               88  VM-CANCELED         VALUE "C".
+           05  VM-OPERATOR-ID          PIC X(8).
