@@ -0,0 +1,5 @@
+      *Skeleton COBOL Copybook - Vuflix movie catalog print listing
+           SELECT VFX-CAT-PRT-FILE
+               ASSIGN TO "VFXCATPRT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAT-PRT-STATUS.
