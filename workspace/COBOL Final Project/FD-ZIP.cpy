@@ -0,0 +1,14 @@
+      *Skeleton COBOL Copybook - Zip code cross-reference record
+       FD  ZIP-MST-TXT
+           LABEL RECORD IS STANDARD.
+       01  ZIP-REC-TXT.
+           05  ZIP-KEY-TXT             PIC 9(5).
+           05  ZIP-CITY-TXT            PIC X(20).
+           05  ZIP-STATE-TXT           PIC X(2).
+
+       FD  ZIP-MST-OUT
+           LABEL RECORD IS STANDARD.
+       01  ZIP-REC.
+           05  ZIP-KEY                 PIC 9(5).
+           05  ZIP-CITYO               PIC X(20).
+           05  ZIP-STATEO              PIC X(2).
