@@ -0,0 +1,68 @@
+      *Skeleton COBOL Copybook - Vuflix new member signup screen
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+       01  ADDSCREEN.
+           03  BLANK SCREEN.
+           03  ADD-HEAD.
+               05  LINE 01 COL 01 PIC X(20) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE "/".
+               05  LINE 01 COL 74 PIC X(2) FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE "/".
+               05  LINE 01 COL 77 PIC X(4) FROM WS-YEAR.
+               05  LINE 06 COL 33 VALUE "VUFLIX NEW MEMBER SIGNUP".
+           03  A-FNAME.
+               05  LINE 09 COL 17 VALUE "FIRST NAME: ".
+               05  LINE 09 COL 32 PIC X(15) TO VFX-1-NEW-FNAME.
+           03  A-LNAME.
+               05  LINE 10 COL 17 VALUE "LAST NAME: ".
+               05  LINE 10 COL 32 PIC X(15) TO VFX-1-NEW-LNAME.
+           03  A-ADDRESS.
+               05  LINE 11 COL 17 VALUE "ADDRESS: ".
+               05  LINE 11 COL 32 PIC X(20) TO VFX-1-NEW-ADDRESS.
+           03  A-ZIP.
+               05  LINE 12 COL 17 VALUE "ZIP CODE: ".
+               05  LINE 12 COL 32 PIC 9(5) TO VFX-1-NEW-ZIP AUTO.
+           03  A-PHONE.
+               05  LINE 13 COL 17 VALUE "PHONE: ".
+               05  LINE 13 COL 32 PIC X(11) TO VFX-1-NEW-PHONE.
+           03  A-EMAIL.
+               05  LINE 14 COL 17 VALUE "EMAIL: ".
+               05  LINE 14 COL 32 PIC X(30) TO VFX-1-NEW-EMAIL.
+           03  A-CC.
+               05  LINE 15 COL 17 VALUE "CREDIT CARD #: ".
+               05  LINE 15 COL 32 PIC X(16) TO VFX-1-NEW-CC
+                                           FULL REQUIRED AUTO.
+           03  A-SEL.
+               05  LINE 20 COL 17 PIC X TO VFX-1-CHECK AUTO.
+               05  LINE 20 COL 19 VALUE "'S' SAVE  'R' RETURN".
+               05  LINE 21 COL 17 PIC X(40) FROM VFX-1-MSG.
+       01  RECAPSCREEN.
+           03  BLANK SCREEN.
+           03  RECAP-HEAD.
+               05  LINE 01 COL 01 PIC X(20) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE "/".
+               05  LINE 01 COL 74 PIC X(2) FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE "/".
+               05  LINE 01 COL 77 PIC X(4) FROM WS-YEAR.
+               05  LINE 06 COL 30 VALUE "CONFIRM NEW MEMBER DETAILS".
+               05  LINE 09 COL 17 VALUE "FIRST NAME: ".
+               05  LINE 09 COL 32 PIC X(15) FROM VFX-1-NEW-FNAME.
+               05  LINE 10 COL 17 VALUE "LAST NAME: ".
+               05  LINE 10 COL 32 PIC X(15) FROM VFX-1-NEW-LNAME.
+               05  LINE 11 COL 17 VALUE "ADDRESS: ".
+               05  LINE 11 COL 32 PIC X(20) FROM VFX-1-NEW-ADDRESS.
+               05  LINE 12 COL 17 VALUE "ZIP CODE: ".
+               05  LINE 12 COL 32 PIC 9(5) FROM VFX-1-NEW-ZIP.
+               05  LINE 13 COL 17 VALUE "PHONE: ".
+               05  LINE 13 COL 32 PIC X(11) FROM VFX-1-NEW-PHONE.
+               05  LINE 14 COL 17 VALUE "EMAIL: ".
+               05  LINE 14 COL 32 PIC X(30) FROM VFX-1-NEW-EMAIL.
+               05  LINE 15 COL 17 VALUE "CREDIT CARD #: ".
+               05  LINE 15 COL 32 PIC X(16) FROM VFX-1-NEW-CC.
+           03  R-SEL.
+               05  LINE 20 COL 17 PIC X TO VFX-1-RECAP-RESP AUTO.
+               05  LINE 20 COL 19 VALUE "'Y' SAVE  'N' RE-ENTER".
