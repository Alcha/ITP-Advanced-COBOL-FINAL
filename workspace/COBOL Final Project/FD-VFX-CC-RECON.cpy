@@ -0,0 +1,4 @@
+      *Skeleton COBOL Copybook - Vuflix card/merchant reconciliation report
+       FD  VFX-CC-RECON-FILE
+           LABEL RECORD IS STANDARD.
+       01  CC-RECON-LINE                PIC X(80).
