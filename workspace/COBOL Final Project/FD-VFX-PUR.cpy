@@ -0,0 +1,13 @@
+      *Skeleton COBOL Copybook - Vuflix purchase history record
+       FD  VFX-PUR-FILE
+           LABEL RECORD IS STANDARD.
+       01  PUR-REC.
+           05  PUR-KEY.
+               10  PUR-MBR-ID          PIC 9(8).
+               10  PUR-VML-ID          PIC X(8).
+           05  PUR-TITLE               PIC X(30).
+           05  PUR-GENRE               PIC X(15).
+           05  PUR-PRICE               PIC 9(3)V99.
+           05  PUR-NET-PRICE           PIC 9(3)V99.
+           05  PUR-PROMO-CODE          PIC X(10).
+           05  PUR-DATE                PIC X(8).
