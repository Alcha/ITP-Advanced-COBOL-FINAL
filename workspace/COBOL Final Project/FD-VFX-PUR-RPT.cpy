@@ -0,0 +1,10 @@
+      *Skeleton COBOL Copybook - Vuflix daily purchase rollup report
+       FD  VFX-PUR-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  PUR-RPT-LINE                PIC X(65).
+
+       SD  SORT-PUR-FILE.
+       01  SORT-PUR-REC.
+           05  SORT-PUR-TITLE          PIC X(30).
+           05  SORT-PUR-GENRE          PIC X(15).
+           05  SORT-PUR-PRICE          PIC 9(3)V99.
