@@ -0,0 +1,5 @@
+      *Skeleton COBOL Copybook - Merchant edit before/after audit log
+           SELECT MER-AUDIT-FILE
+               ASSIGN TO "MERAUDIT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
