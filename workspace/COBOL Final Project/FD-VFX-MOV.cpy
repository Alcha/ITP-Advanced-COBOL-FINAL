@@ -0,0 +1,23 @@
+      *Skeleton COBOL Copybook - Vuflix movie catalog extract/sort records
+       FD  VML-FILE-TXT
+           LABEL RECORD IS STANDARD.
+       01  VML-REC-TXT.
+           05  VML-ID-TXT              PIC X(8).
+           05  VML-TITLE-TXT           PIC X(30).
+           05  VML-GENRE-TXT           PIC X(15).
+           05  VML-PRICE-TXT           PIC 9(3)V99.
+
+       FD  VML-SORTED-FILE-TXT
+           LABEL RECORD IS STANDARD.
+       01  VML-SORTED-REC-TXT.
+           05  VML-SORTED-ID-TXT       PIC X(8).
+           05  VML-SORTED-TITLE-TXT    PIC X(30).
+           05  VML-SORTED-GENRE-TXT    PIC X(15).
+           05  VML-SORTED-PRICE-TXT    PIC 9(3)V99.
+
+       SD  SORT-FILE.
+       01  SORT-REC.
+           05  SORT-ID-TXT             PIC X(8).
+           05  SORT-TITLE-TXT          PIC X(30).
+           05  SORT-GENRE-TXT          PIC X(15).
+           05  SORT-PRICE-TXT          PIC 9(3)V99.
