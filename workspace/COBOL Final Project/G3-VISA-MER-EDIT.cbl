@@ -0,0 +1,220 @@
+      ******************************************************************
+      *PROGRAM:  VISA Merchant Maintenance
+      *AUTHOR:   Jesse Nicholson
+      *DATE:     8/8/2026
+      *ABSTRACT: Looks a merchant up by ID in MER-FILE, displays the
+      *          current values alongside editable fields, and
+      *          REWRITEs MER-REC when the operator saves.
+      ******************************************************************
+       PROGRAM-ID. G3-VISA-MER-EDIT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-MER.
+       COPY SELECT-MER-AUDIT.
+       COPY SELECT-JOB-LOG.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-MER.
+       COPY FD-MER-AUDIT.
+       COPY FD-JOB-LOG.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-VISA-MER.
+
+       SCREEN SECTION.
+       COPY SCREEN-VISA-MER-EDIT.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       100-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-VISA-MER-EDIT' TO VISA-M-PROG.
+       DISPLAY "ENTER OPERATOR ID: ".
+       ACCEPT WS-OPERATOR-ID.
+       OPEN I-O MER-FILE.
+       OPEN EXTEND MER-AUDIT-FILE.
+       OPEN EXTEND JOB-LOG-FILE.
+       MOVE WS-TSTAMP   TO JOB-LOG-TSTAMP.
+       MOVE VISA-M-PROG TO JOB-LOG-PROGRAM.
+       MOVE "START"     TO JOB-LOG-EVENT.
+       MOVE ZERO        TO JOB-LOG-COUNT.
+       MOVE SPACES      TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       PERFORM 200-LOOKUP.
+       IF VISA-MER-FOUND-FLAG = 'Y'
+           PERFORM 300-EDIT
+       END-IF.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE WS-TSTAMP   TO JOB-LOG-TSTAMP.
+       MOVE VISA-M-PROG TO JOB-LOG-PROGRAM.
+       MOVE "END"       TO JOB-LOG-EVENT.
+       IF VISA-MER-FOUND-FLAG = 'Y' AND
+               (VISA-MER-CHECK = 'S' OR 's')
+           MOVE 1              TO JOB-LOG-COUNT
+           MOVE "MERCHANT UPDATED" TO JOB-LOG-STATUS
+       ELSE
+           MOVE 0              TO JOB-LOG-COUNT
+           MOVE "NO CHANGE SAVED" TO JOB-LOG-STATUS
+       END-IF.
+       WRITE JOB-LOG-REC.
+       CLOSE MER-FILE.
+       CLOSE MER-AUDIT-FILE.
+       CLOSE JOB-LOG-FILE.
+       GOBACK.
+      ******************************************************************
+       200-LOOKUP.
+       MOVE 'N' TO VISA-MER-FOUND-FLAG.
+       DISPLAY LOOKUPSCREEN.
+       ACCEPT LOOKUPSCREEN.
+       MOVE VISA-MER-SEARCH-ID TO MER-ID.
+       READ MER-FILE
+           INVALID KEY
+               DISPLAY ERRORSCREEN
+               ACCEPT VISA-MER-RESP
+           NOT INVALID KEY
+               MOVE 'Y' TO VISA-MER-FOUND-FLAG
+               PERFORM 210-LOAD-ORIG
+       END-READ.
+      ******************************************************************
+      *210-LOAD-ORIG populates both the read-only ORIG side and the
+      *starting value of the EDIT side from the record just read, so
+      *EDITSCREEN shows the current values until the operator types
+      *over them.
+       210-LOAD-ORIG.
+       MOVE MER-ID      TO VISA-MER-ORIG-ID.
+       MOVE MER-NAME     TO VISA-MER-ORIG-NAME.
+       MOVE MER-ADDRESS  TO VISA-MER-ORIG-ADDRESS.
+       MOVE MER-ZIP      TO VISA-MER-ORIG-ZIP.
+       MOVE MER-PHONE    TO VISA-MER-ORIG-PHONE.
+       MOVE MER-EMAIL    TO VISA-MER-ORIG-EMAIL.
+       MOVE MER-ACCT     TO VISA-MER-ORIG-ACCT.
+       MOVE MER-ROUTE    TO VISA-MER-ORIG-ROUTE.
+       MOVE MER-ID       TO VISA-MER-EDIT-ID.
+       MOVE MER-NAME     TO VISA-MER-EDIT-NAME.
+       MOVE MER-ADDRESS  TO VISA-MER-EDIT-ADDRESS.
+       MOVE MER-ZIP      TO VISA-MER-EDIT-ZIP.
+       MOVE MER-PHONE    TO VISA-MER-EDIT-PHONE.
+       MOVE MER-EMAIL    TO VISA-MER-EDIT-EMAIL.
+       MOVE MER-ACCT     TO VISA-MER-EDIT-ACCT.
+       MOVE MER-ROUTE    TO VISA-MER-EDIT-ROUTE.
+      ******************************************************************
+       300-EDIT.
+       MOVE SPACES TO VISA-MER-CHECK.
+       MOVE SPACES TO VISA-MER-MSG.
+       PERFORM UNTIL VISA-MER-CHECK = 'S' OR 's' OR
+               VISA-MER-CHECK = 'R' OR 'r'
+           MOVE SPACES TO VISA-MER-CHECK
+           DISPLAY EDITSCREEN
+           ACCEPT EDITSCREEN
+           IF VISA-MER-CHECK = 'S' OR 's'
+               PERFORM 320-VALIDATE
+               IF VISA-MER-MSG NOT = SPACES
+                   MOVE SPACES TO VISA-MER-CHECK
+               END-IF
+           END-IF
+       END-PERFORM.
+       IF VISA-MER-CHECK = 'S' OR 's'
+           PERFORM 310-SAVE
+       END-IF.
+      ******************************************************************
+      *320-VALIDATE catches a bad routing or account number before
+      *310-SAVE is ever allowed to REWRITE MER-REC - a mistyped
+      *routing number means settlement funds go to the wrong bank.
+       320-VALIDATE.
+       MOVE SPACES TO VISA-MER-MSG.
+       IF VISA-MER-EDIT-ROUTE NOT NUMERIC
+           MOVE "INVALID ROUTING NUMBER - DIGITS ONLY" TO VISA-MER-MSG
+       ELSE
+           PERFORM 330-ROUTE-CHECKSUM
+           IF VISA-MER-ROUTE-FLAG NOT = 'Y'
+               MOVE "INVALID ROUTING NUMBER - FAILED CHECKSUM" TO
+                   VISA-MER-MSG
+           END-IF
+       END-IF.
+       IF VISA-MER-MSG = SPACES
+           IF VISA-MER-EDIT-ACCT NOT NUMERIC
+               MOVE "INVALID ACCOUNT NUMBER - DIGITS ONLY" TO
+                   VISA-MER-MSG
+           END-IF
+       END-IF.
+      *-----------------------------------------------------------------
+      *330-ROUTE-CHECKSUM runs the standard ABA routing-number weighted
+      *checksum (weights 3-7-1 repeating, sum must be a multiple of 10).
+       330-ROUTE-CHECKSUM.
+       MOVE ZERO TO WS-ROUTE-SUM.
+       MOVE 'N' TO VISA-MER-ROUTE-FLAG.
+       PERFORM VARYING WS-ROUTE-IDX FROM 1 BY 1 UNTIL WS-ROUTE-IDX > 9
+           MOVE VISA-MER-EDIT-ROUTE(WS-ROUTE-IDX:1) TO WS-ROUTE-DIGIT
+           COMPUTE WS-ROUTE-PRODUCT =
+               WS-ROUTE-DIGIT * WS-ROUTE-WEIGHTS(WS-ROUTE-IDX)
+           ADD WS-ROUTE-PRODUCT TO WS-ROUTE-SUM
+       END-PERFORM.
+       IF FUNCTION MOD(WS-ROUTE-SUM, 10) = 0
+           MOVE 'Y' TO VISA-MER-ROUTE-FLAG
+       END-IF.
+      ******************************************************************
+       310-SAVE.
+       PERFORM 340-AUDIT-LOG.
+       MOVE VISA-MER-EDIT-NAME    TO MER-NAME.
+       MOVE VISA-MER-EDIT-ADDRESS TO MER-ADDRESS.
+       MOVE VISA-MER-EDIT-ZIP     TO MER-ZIP.
+       MOVE VISA-MER-EDIT-PHONE   TO MER-PHONE.
+       MOVE VISA-MER-EDIT-EMAIL   TO MER-EMAIL.
+       MOVE VISA-MER-EDIT-ACCT    TO MER-ACCT.
+       MOVE VISA-MER-EDIT-ROUTE   TO MER-ROUTE.
+       MOVE WS-OPERATOR-ID        TO MER-OPERATOR-ID.
+       REWRITE MER-REC.
+      ******************************************************************
+      *340-AUDIT-LOG appends one MER-AUDIT-FILE record per field that
+      *actually changed, so "who changed this merchant's routing
+      *number and when" can be answered later without reading MER-FILE
+      *itself, which only ever shows the current value.
+       340-AUDIT-LOG.
+       IF VISA-MER-ORIG-NAME NOT = VISA-MER-EDIT-NAME
+           MOVE "NAME" TO AUDIT-FIELD
+           MOVE VISA-MER-ORIG-NAME TO AUDIT-OLD-VALUE
+           MOVE VISA-MER-EDIT-NAME TO AUDIT-NEW-VALUE
+           PERFORM 350-WRITE-AUDIT-REC
+       END-IF.
+       IF VISA-MER-ORIG-ADDRESS NOT = VISA-MER-EDIT-ADDRESS
+           MOVE "ADDRESS" TO AUDIT-FIELD
+           MOVE VISA-MER-ORIG-ADDRESS TO AUDIT-OLD-VALUE
+           MOVE VISA-MER-EDIT-ADDRESS TO AUDIT-NEW-VALUE
+           PERFORM 350-WRITE-AUDIT-REC
+       END-IF.
+       IF VISA-MER-ORIG-ZIP NOT = VISA-MER-EDIT-ZIP
+           MOVE "ZIP" TO AUDIT-FIELD
+           MOVE VISA-MER-ORIG-ZIP TO AUDIT-OLD-VALUE
+           MOVE VISA-MER-EDIT-ZIP TO AUDIT-NEW-VALUE
+           PERFORM 350-WRITE-AUDIT-REC
+       END-IF.
+       IF VISA-MER-ORIG-PHONE NOT = VISA-MER-EDIT-PHONE
+           MOVE "PHONE" TO AUDIT-FIELD
+           MOVE VISA-MER-ORIG-PHONE TO AUDIT-OLD-VALUE
+           MOVE VISA-MER-EDIT-PHONE TO AUDIT-NEW-VALUE
+           PERFORM 350-WRITE-AUDIT-REC
+       END-IF.
+       IF VISA-MER-ORIG-EMAIL NOT = VISA-MER-EDIT-EMAIL
+           MOVE "EMAIL" TO AUDIT-FIELD
+           MOVE VISA-MER-ORIG-EMAIL TO AUDIT-OLD-VALUE
+           MOVE VISA-MER-EDIT-EMAIL TO AUDIT-NEW-VALUE
+           PERFORM 350-WRITE-AUDIT-REC
+       END-IF.
+       IF VISA-MER-ORIG-ACCT NOT = VISA-MER-EDIT-ACCT
+           MOVE "ACCOUNT" TO AUDIT-FIELD
+           MOVE VISA-MER-ORIG-ACCT TO AUDIT-OLD-VALUE
+           MOVE VISA-MER-EDIT-ACCT TO AUDIT-NEW-VALUE
+           PERFORM 350-WRITE-AUDIT-REC
+       END-IF.
+       IF VISA-MER-ORIG-ROUTE NOT = VISA-MER-EDIT-ROUTE
+           MOVE "ROUTING NUMBER" TO AUDIT-FIELD
+           MOVE VISA-MER-ORIG-ROUTE TO AUDIT-OLD-VALUE
+           MOVE VISA-MER-EDIT-ROUTE TO AUDIT-NEW-VALUE
+           PERFORM 350-WRITE-AUDIT-REC
+       END-IF.
+      *-----------------------------------------------------------------
+       350-WRITE-AUDIT-REC.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE WS-TSTAMP TO AUDIT-TSTAMP.
+       MOVE VISA-MER-ORIG-ID TO AUDIT-MER-ID.
+       WRITE AUDIT-REC.
