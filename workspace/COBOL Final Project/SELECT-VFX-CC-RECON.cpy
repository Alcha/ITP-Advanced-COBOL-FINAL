@@ -0,0 +1,5 @@
+      *Skeleton COBOL Copybook - Vuflix card/merchant reconciliation report
+           SELECT VFX-CC-RECON-FILE
+               ASSIGN TO "VFXCCRECON.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CC-RECON-STATUS.
