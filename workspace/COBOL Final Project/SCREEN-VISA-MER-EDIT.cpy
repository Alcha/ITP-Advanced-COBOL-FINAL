@@ -57,6 +57,21 @@
                05  LINE 20 COL 25 VALUE "Press 'S' to SAVE ".
                05  LINE 20 COL 43 VALUE "or 'R' to RETURN".
                05  LINE 21 COL 29 VALUE "(all other keys start over)".
+               05  LINE 22 COL 17 PIC X(40) FROM VISA-MER-MSG.
+       01  LOOKUPSCREEN.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(20) FROM VISA-M-PROG.
+           03  LINE 01 COL 38 VALUE "TEAM 3".
+           03  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
+           03  LINE 01 COL 73 VALUE "/".
+           03  LINE 01 COL 74 PIC X(2) FROM WS-DAY.
+           03  LINE 01 COL 76 VALUE "/".
+           03  LINE 01 COL 77 PIC X(4) FROM WS-YEAR.
+           03  LINE 10 COL 20 VALUE "ENTER MERCHANT ID: ".
+           03  LINE 10 COL 40 PIC X(8) TO VISA-MER-SEARCH-ID AUTO.
+       01  ERRORSCREEN.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 20 VALUE "NO SUCH MERCHANT - PRESS ENTER".
       
 
 
