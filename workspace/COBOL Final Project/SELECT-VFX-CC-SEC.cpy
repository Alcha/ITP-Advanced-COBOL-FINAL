@@ -0,0 +1,7 @@
+      *Skeleton COBOL Copybook - Vuflix secured card number file control
+           SELECT VFX-CC-SEC-FILE
+               ASSIGN TO "VFXCCSECFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-SEC-MBR-ID
+               FILE STATUS IS WS-CC-SEC-STATUS.
