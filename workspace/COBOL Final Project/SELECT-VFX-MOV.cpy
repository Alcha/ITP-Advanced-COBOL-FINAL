@@ -0,0 +1,11 @@
+      *Skeleton COBOL Copybook - Vuflix movie catalog extract/sort files
+           SELECT VML-FILE-TXT
+               ASSIGN TO "VMLFILE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VML-STATUS.
+           SELECT VML-SORTED-FILE-TXT
+               ASSIGN TO "VMLSORTED.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VML-SORTED-STATUS.
+           SELECT SORT-FILE
+               ASSIGN TO "VMLSORTWK".
