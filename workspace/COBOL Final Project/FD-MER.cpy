@@ -0,0 +1,29 @@
+      *Skeleton COBOL Copybook - Merchant ISAM build records
+       FD  MER-FILE-TXT
+           LABEL RECORD IS STANDARD.
+       01  MER-REC-TXT.
+           05  MER-ID-TXT              PIC X(8).
+           05  MER-NAME-TXT            PIC X(25).
+           05  MER-ADDRESS-TXT         PIC X(25).
+           05  MER-ZIP-TXT             PIC X(5).
+           05  MER-PHONE-TXT           PIC X(11).
+           05  MER-EMAIL-TXT           PIC X(30).
+           05  MER-ACCT-TXT            PIC X(10).
+           05  MER-ROUTE-TXT           PIC X(9).
+       01  MER-TRAILER-TXT REDEFINES MER-REC-TXT.
+           05  MER-TRAILER-TAG         PIC X(8).
+           05  MER-TRAILER-COUNT       PIC 9(4).
+           05  FILLER                  PIC X(111).
+
+       FD  MER-FILE
+           LABEL RECORD IS STANDARD.
+       01  MER-REC.
+           05  MER-ID                  PIC X(8).
+           05  MER-NAME                PIC X(25).
+           05  MER-ADDRESS             PIC X(25).
+           05  MER-ZIP                 PIC X(5).
+           05  MER-PHONE               PIC X(11).
+           05  MER-EMAIL               PIC X(30).
+           05  MER-ACCT                PIC X(10).
+           05  MER-ROUTE               PIC X(9).
+           05  MER-OPERATOR-ID         PIC X(8).
