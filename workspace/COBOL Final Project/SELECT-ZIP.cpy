@@ -0,0 +1,11 @@
+      *Skeleton COBOL Copybook - Zip code cross-reference file control
+           SELECT ZIP-MST-TXT
+               ASSIGN TO "ZIPMSTTXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ZIP-TXT-STATUS.
+           SELECT ZIP-MST-OUT
+               ASSIGN TO "ZIPMSTOUT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ZIP-KEY
+               FILE STATUS IS WS-ZIP-STATUS.
