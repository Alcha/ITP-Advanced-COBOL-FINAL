@@ -0,0 +1,11 @@
+      *Skeleton COBOL Copybook - Vuflix best-sellers report
+       FD  VFX-BS-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  BS-RPT-LINE                 PIC X(94).
+
+       SD  SORT-BS-SRC-FILE.
+       01  SORT-BS-SRC-REC.
+           05  SORT-BS-SRC-TITLE       PIC X(30).
+           05  SORT-BS-SRC-GENRE       PIC X(15).
+           05  SORT-BS-SRC-PRICE       PIC 9(3)V99.
+           05  SORT-BS-SRC-DATE        PIC X(8).
