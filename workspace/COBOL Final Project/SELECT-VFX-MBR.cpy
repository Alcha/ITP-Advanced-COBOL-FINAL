@@ -0,0 +1,13 @@
+      *Skeleton COBOL Copybook - Vuflix member master file control
+           SELECT VM-FILE
+               ASSIGN TO "VMFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VM-ID-KEY
+               ALTERNATE RECORD KEY IS VM-LNAME-KEY
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS VM-EMAIL-KEY
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS VM-ZIP-KEY
+                   WITH DUPLICATES
+               FILE STATUS IS WS-VM-STATUS.
