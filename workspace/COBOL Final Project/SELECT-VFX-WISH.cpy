@@ -0,0 +1,7 @@
+      *Skeleton COBOL Copybook - Vuflix wishlist file control
+           SELECT VFX-WISH-FILE
+               ASSIGN TO "VFXWISHFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WISH-KEY
+               FILE STATUS IS WS-WISH-STATUS.
