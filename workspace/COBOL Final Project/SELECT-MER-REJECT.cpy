@@ -0,0 +1,5 @@
+      *Skeleton COBOL Copybook - Merchant ISAM build reject report
+           SELECT MER-REJECT-FILE
+               ASSIGN TO "MERREJECT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
