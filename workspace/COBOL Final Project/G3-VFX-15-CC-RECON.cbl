@@ -0,0 +1,142 @@
+      ******************************************************************
+      *PROGRAM:  Vuflix/Merchant Card Reconciliation
+      *AUTHOR:   Jarrod Lee
+      *DATE:     8/8/2026
+      *ABSTRACT: Basic fraud check linking the two previously-siloed
+      *          card subsystems - for every active Vuflix member,
+      *          traces their secured card number (VFX-CC-SEC-FILE)
+      *          back to a known merchant/issuer account on MER-FILE
+      *          and flags any member whose card doesn't trace to one.
+      *          The last 10 digits of a member's 16-digit card number
+      *          are treated as the issuer account segment, matched
+      *          against MER-ACCT - the only account-number field
+      *          either subsystem has to cross-reference on.
+      ******************************************************************
+       PROGRAM-ID. G3-VFX-15-CC-RECON.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-VFX-MBR.
+       COPY SELECT-VFX-CC-SEC.
+       COPY SELECT-MER.
+       COPY SELECT-VFX-CC-RECON.
+       COPY SELECT-JOB-LOG.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-VFX-MBR.
+       COPY FD-VFX-CC-SEC.
+       COPY FD-MER.
+       COPY FD-VFX-CC-RECON.
+       COPY FD-JOB-LOG.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-VFX.
+      *MER-FILE's FILE STATUS fields aren't in WS-VFX.cpy (this is the
+      *only VFX program that also touches MER-FILE), so they're
+      *declared locally here the same way the other batch MER-family
+      *programs keep their own copy instead of pulling in all of
+      *WS-VISA-MER.cpy for one field.
+       01  WS-STAT                      PIC XX.
+       01  WS-STAT-TXT                  PIC XX.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-VFX-15-CC-RECON' TO VFX-M-PROG.
+       OPEN INPUT VM-FILE.
+       OPEN INPUT VFX-CC-SEC-FILE.
+       OPEN INPUT MER-FILE.
+       OPEN OUTPUT VFX-CC-RECON-FILE.
+       OPEN EXTEND JOB-LOG-FILE.
+       MOVE WS-TSTAMP  TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG TO JOB-LOG-PROGRAM.
+       MOVE "START"    TO JOB-LOG-EVENT.
+       MOVE ZERO       TO JOB-LOG-COUNT.
+       MOVE SPACES     TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       PERFORM 100-RECONCILE.
+       MOVE SPACES TO CC-RECON-LINE.
+       STRING "TOTAL ANOMALIES FLAGGED: " DELIMITED BY SIZE
+           VFX-15-ANOMALY-COUNT DELIMITED BY SIZE
+           INTO CC-RECON-LINE.
+       WRITE CC-RECON-LINE.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE WS-TSTAMP        TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG       TO JOB-LOG-PROGRAM.
+       MOVE "END"            TO JOB-LOG-EVENT.
+       MOVE WS-JOB-LOG-COUNT TO JOB-LOG-COUNT.
+       MOVE "COMPLETE"       TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       CLOSE VM-FILE.
+       CLOSE VFX-CC-SEC-FILE.
+       CLOSE MER-FILE.
+       CLOSE VFX-CC-RECON-FILE.
+       CLOSE JOB-LOG-FILE.
+       GOBACK.
+      ******************************************************************
+      *100-RECONCILE walks every active member on VM-FILE, the same
+      *START LOW-VALUES/READ NEXT idiom G3-VFX-11-BILL uses, and traces
+      *each one's card to a merchant/issuer account.
+       100-RECONCILE.
+       MOVE 'N' TO VFX-15-EOF-FLAG.
+       MOVE LOW-VALUES TO VM-ID-KEY.
+       START VM-FILE KEY IS NOT LESS THAN VM-ID-KEY
+           INVALID KEY
+               MOVE 'Y' TO VFX-15-EOF-FLAG
+       END-START.
+       PERFORM UNTIL VFX-15-EOF
+           READ VM-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO VFX-15-EOF-FLAG
+               NOT AT END
+                   IF VM-ACTIVE
+                       PERFORM 110-CHECK-MEMBER
+                   END-IF
+           END-READ
+       END-PERFORM.
+      ******************************************************************
+       110-CHECK-MEMBER.
+       MOVE VM-ID-KEY TO CC-SEC-MBR-ID.
+       READ VFX-CC-SEC-FILE
+           INVALID KEY
+               PERFORM 120-FLAG-NO-CARD-ON-FILE
+           NOT INVALID KEY
+               MOVE CC-SEC-CC-FULL(7:10) TO VFX-15-CAND-ACCT
+               MOVE VFX-15-CAND-ACCT TO MER-ACCT
+               READ MER-FILE KEY IS MER-ACCT
+                   INVALID KEY
+                       PERFORM 130-FLAG-NO-MERCHANT-MATCH
+               END-READ
+       END-READ.
+      ******************************************************************
+      *120-FLAG-NO-CARD-ON-FILE catches a data-integrity gap - an
+      *active member with a VM-CC token but no matching secured record
+      *- which should never happen given how req 011's 270-SECURE-CARD
+      *writes both together, but is worth flagging if it ever does.
+       120-FLAG-NO-CARD-ON-FILE.
+       MOVE SPACES TO CC-RECON-LINE.
+       STRING "MEMBER " DELIMITED BY SIZE
+           VM-ID-KEY DELIMITED BY SIZE
+           "  " DELIMITED BY SIZE
+           VM-LNAME-KEY DELIMITED BY SIZE
+           "  NO SECURED CARD RECORD ON FILE" DELIMITED BY SIZE
+           INTO CC-RECON-LINE.
+       WRITE CC-RECON-LINE.
+       ADD 1 TO WS-JOB-LOG-COUNT.
+       ADD 1 TO VFX-15-ANOMALY-COUNT.
+      ******************************************************************
+      *130-FLAG-NO-MERCHANT-MATCH is the actual fraud-check hit - the
+      *member's card doesn't trace back to any known merchant/issuer
+      *account in MER-FILE.
+       130-FLAG-NO-MERCHANT-MATCH.
+       MOVE SPACES TO CC-RECON-LINE.
+       STRING "MEMBER " DELIMITED BY SIZE
+           VM-ID-KEY DELIMITED BY SIZE
+           "  " DELIMITED BY SIZE
+           VM-LNAME-KEY DELIMITED BY SIZE
+           "  CARD DOES NOT TRACE TO A KNOWN MERCHANT/ISSUER"
+               DELIMITED BY SIZE
+           INTO CC-RECON-LINE.
+       WRITE CC-RECON-LINE.
+       ADD 1 TO WS-JOB-LOG-COUNT.
+       ADD 1 TO VFX-15-ANOMALY-COUNT.
