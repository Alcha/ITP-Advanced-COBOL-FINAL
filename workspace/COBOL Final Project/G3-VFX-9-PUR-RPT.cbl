@@ -0,0 +1,198 @@
+      ******************************************************************
+      *PROGRAM:  Vuflix Daily Purchase Rollup Report
+      *AUTHOR:   Jarrod Lee
+      *DATE:     8/8/2026
+      *ABSTRACT: Reads VFX-PUR-FILE and totals units/revenue per title
+      *          and per genre, since the only existing view of
+      *          purchases is the live sorted browse in G3-VFX-3-PUR.
+      ******************************************************************
+       PROGRAM-ID. G3-VFX-9-PUR-RPT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-VFX-PUR.
+       COPY SELECT-VFX-PUR-RPT.
+       COPY SELECT-JOB-LOG.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-VFX-PUR.
+       COPY FD-VFX-PUR-RPT.
+       COPY FD-JOB-LOG.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-VFX.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-VFX-9-PUR-RPT' TO VFX-M-PROG.
+       STRING WS-YEAR WS-MONTH WS-DAY DELIMITED BY SIZE
+           INTO VFX-9-RUN-DATE.
+       DISPLAY "ENTER REPORT DATE YYYYMMDD (BLANK = TODAY): ".
+       ACCEPT VFX-9-RESP-DATE.
+       IF VFX-9-RESP-DATE NOT = SPACES
+           MOVE VFX-9-RESP-DATE TO VFX-9-RUN-DATE
+       END-IF.
+       OPEN OUTPUT VFX-PUR-RPT-FILE.
+       OPEN EXTEND JOB-LOG-FILE.
+       MOVE WS-TSTAMP  TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG TO JOB-LOG-PROGRAM.
+       MOVE "START"    TO JOB-LOG-EVENT.
+       MOVE ZERO       TO JOB-LOG-COUNT.
+       MOVE SPACES     TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       PERFORM 100-TITLE-ROLLUP.
+       PERFORM 200-GENRE-ROLLUP.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE WS-TSTAMP        TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG       TO JOB-LOG-PROGRAM.
+       MOVE "END"            TO JOB-LOG-EVENT.
+       MOVE WS-JOB-LOG-COUNT TO JOB-LOG-COUNT.
+       MOVE "COMPLETE"       TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       CLOSE VFX-PUR-RPT-FILE.
+       CLOSE JOB-LOG-FILE.
+       GOBACK.
+      ******************************************************************
+      *100-TITLE-ROLLUP sorts a copy of every purchase by title and
+      *writes one report line per distinct title with its unit count
+      *and revenue total.
+       100-TITLE-ROLLUP.
+       MOVE SPACES TO PUR-RPT-LINE.
+       STRING "PURCHASES BY TITLE FOR " DELIMITED BY SIZE
+           VFX-9-RUN-DATE DELIMITED BY SIZE
+           INTO PUR-RPT-LINE.
+       WRITE PUR-RPT-LINE.
+       SORT SORT-PUR-FILE ON ASCENDING KEY SORT-PUR-TITLE
+           INPUT PROCEDURE IS 105-RELEASE-PUR-TITLE
+           OUTPUT PROCEDURE IS 110-TITLE-BREAK.
+      ******************************************************************
+       105-RELEASE-PUR-TITLE.
+       OPEN INPUT VFX-PUR-FILE.
+       MOVE 'N' TO VFX-9-EOF-FLAG.
+       PERFORM UNTIL VFX-9-EOF
+           READ VFX-PUR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO VFX-9-EOF-FLAG
+               NOT AT END
+                   IF PUR-DATE = VFX-9-RUN-DATE
+                       MOVE PUR-TITLE TO SORT-PUR-TITLE
+                       MOVE PUR-GENRE TO SORT-PUR-GENRE
+                       MOVE PUR-NET-PRICE TO SORT-PUR-PRICE
+                       RELEASE SORT-PUR-REC
+                   END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE VFX-PUR-FILE.
+      ******************************************************************
+       110-TITLE-BREAK.
+       MOVE 'N' TO VFX-9-EOF-FLAG.
+       MOVE SPACES TO VFX-9-CUR-TITLE.
+       MOVE ZERO TO VFX-9-UNITS VFX-9-REVENUE.
+       RETURN SORT-PUR-FILE
+           AT END
+               MOVE 'Y' TO VFX-9-EOF-FLAG
+       END-RETURN.
+       PERFORM UNTIL VFX-9-EOF
+           IF VFX-9-CUR-TITLE = SPACES
+               MOVE SORT-PUR-TITLE TO VFX-9-CUR-TITLE
+           END-IF
+           IF SORT-PUR-TITLE NOT = VFX-9-CUR-TITLE
+               PERFORM 120-WRITE-TITLE-LINE
+               MOVE SORT-PUR-TITLE TO VFX-9-CUR-TITLE
+               MOVE ZERO TO VFX-9-UNITS VFX-9-REVENUE
+           END-IF
+           ADD 1 TO VFX-9-UNITS
+           ADD SORT-PUR-PRICE TO VFX-9-REVENUE
+           RETURN SORT-PUR-FILE
+               AT END
+                   MOVE 'Y' TO VFX-9-EOF-FLAG
+           END-RETURN
+       END-PERFORM.
+       IF VFX-9-UNITS NOT = ZERO
+           PERFORM 120-WRITE-TITLE-LINE
+       END-IF.
+      ******************************************************************
+       120-WRITE-TITLE-LINE.
+       MOVE VFX-9-UNITS TO VFX-9-UNITS-ED.
+       MOVE VFX-9-REVENUE TO VFX-9-REVENUE-ED.
+       MOVE SPACES TO PUR-RPT-LINE.
+       STRING VFX-9-CUR-TITLE DELIMITED BY SIZE
+           "  UNITS: " DELIMITED BY SIZE
+           VFX-9-UNITS-ED DELIMITED BY SIZE
+           "  REVENUE: " DELIMITED BY SIZE
+           VFX-9-REVENUE-ED DELIMITED BY SIZE
+           INTO PUR-RPT-LINE.
+       WRITE PUR-RPT-LINE.
+       ADD 1 TO WS-JOB-LOG-COUNT.
+      ******************************************************************
+      *200-GENRE-ROLLUP mirrors 100-TITLE-ROLLUP, sorting and breaking
+      *on genre instead of title.
+       200-GENRE-ROLLUP.
+       MOVE SPACES TO PUR-RPT-LINE.
+       STRING "PURCHASES BY GENRE FOR " DELIMITED BY SIZE
+           VFX-9-RUN-DATE DELIMITED BY SIZE
+           INTO PUR-RPT-LINE.
+       WRITE PUR-RPT-LINE.
+       SORT SORT-PUR-FILE ON ASCENDING KEY SORT-PUR-GENRE
+           INPUT PROCEDURE IS 205-RELEASE-PUR-GENRE
+           OUTPUT PROCEDURE IS 210-GENRE-BREAK.
+      ******************************************************************
+       205-RELEASE-PUR-GENRE.
+       OPEN INPUT VFX-PUR-FILE.
+       MOVE 'N' TO VFX-9-EOF-FLAG.
+       PERFORM UNTIL VFX-9-EOF
+           READ VFX-PUR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO VFX-9-EOF-FLAG
+               NOT AT END
+                   IF PUR-DATE = VFX-9-RUN-DATE
+                       MOVE PUR-TITLE TO SORT-PUR-TITLE
+                       MOVE PUR-GENRE TO SORT-PUR-GENRE
+                       MOVE PUR-NET-PRICE TO SORT-PUR-PRICE
+                       RELEASE SORT-PUR-REC
+                   END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE VFX-PUR-FILE.
+      ******************************************************************
+       210-GENRE-BREAK.
+       MOVE 'N' TO VFX-9-EOF-FLAG.
+       MOVE SPACES TO VFX-9-CUR-GENRE.
+       MOVE ZERO TO VFX-9-UNITS VFX-9-REVENUE.
+       RETURN SORT-PUR-FILE
+           AT END
+               MOVE 'Y' TO VFX-9-EOF-FLAG
+       END-RETURN.
+       PERFORM UNTIL VFX-9-EOF
+           IF VFX-9-CUR-GENRE = SPACES
+               MOVE SORT-PUR-GENRE TO VFX-9-CUR-GENRE
+           END-IF
+           IF SORT-PUR-GENRE NOT = VFX-9-CUR-GENRE
+               PERFORM 220-WRITE-GENRE-LINE
+               MOVE SORT-PUR-GENRE TO VFX-9-CUR-GENRE
+               MOVE ZERO TO VFX-9-UNITS VFX-9-REVENUE
+           END-IF
+           ADD 1 TO VFX-9-UNITS
+           ADD SORT-PUR-PRICE TO VFX-9-REVENUE
+           RETURN SORT-PUR-FILE
+               AT END
+                   MOVE 'Y' TO VFX-9-EOF-FLAG
+           END-RETURN
+       END-PERFORM.
+       IF VFX-9-UNITS NOT = ZERO
+           PERFORM 220-WRITE-GENRE-LINE
+       END-IF.
+      ******************************************************************
+       220-WRITE-GENRE-LINE.
+       MOVE VFX-9-UNITS TO VFX-9-UNITS-ED.
+       MOVE VFX-9-REVENUE TO VFX-9-REVENUE-ED.
+       MOVE SPACES TO PUR-RPT-LINE.
+       STRING VFX-9-CUR-GENRE DELIMITED BY SIZE
+           "  UNITS: " DELIMITED BY SIZE
+           VFX-9-UNITS-ED DELIMITED BY SIZE
+           "  REVENUE: " DELIMITED BY SIZE
+           VFX-9-REVENUE-ED DELIMITED BY SIZE
+           INTO PUR-RPT-LINE.
+       WRITE PUR-RPT-LINE.
+       ADD 1 TO WS-JOB-LOG-COUNT.
