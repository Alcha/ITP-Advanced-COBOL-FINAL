@@ -0,0 +1,199 @@
+      *Skeleton COBOL Copybook - Shared Vuflix working storage
+      *Used by G3-VFX-1-ADD, G3-VFX-3-PUR and G3-VFX-7-MBR-INQ.
+       COPY WS-COMMON.
+       01  VFX-M-PROG                  PIC X(20).
+       01  VFX-M-SEL                   PIC X.
+       01  WS-RESP                     PIC X.
+       01  COUNTER                     PIC 9(4).
+       01  WS-VM-STATUS                PIC XX.
+       01  WS-CTL-STATUS               PIC XX.
+       01  WS-CTL-MBR-NAME             PIC X(10) VALUE "VFXMBRID".
+       01  WS-JOB-LOG-STATUS           PIC XX.
+       01  WS-JOB-LOG-COUNT            PIC 9(6) VALUE ZERO.
+       01  WS-MBR-PRT-STATUS           PIC XX.
+       01  WS-CAT-PRT-STATUS           PIC XX.
+       01  WS-PRINT-FLAG               PIC X VALUE 'N'.
+           88  WS-PRINTING             VALUE 'Y'.
+      *-----------------------------------------------------------------
+      *G3-VFX-1-ADD working storage
+       01  VFX-1-RESP                  PIC X.
+       01  VFX-1-CHECK                 PIC X.
+       01  VFX-1-VM-ID                 PIC 9(8).
+       01  VFX-1-MSG                   PIC X(40).
+       01  VFX-1-NEW-REC.
+           03  VFX-1-NEW-ID            PIC 9(8).
+           03  VFX-1-NEW-FNAME         PIC X(15).
+           03  VFX-1-NEW-LNAME         PIC X(15).
+           03  VFX-1-NEW-ADDRESS       PIC X(20).
+           03  VFX-1-NEW-ZIP           PIC 9(5).
+           03  VFX-1-NEW-PHONE         PIC X(11).
+           03  VFX-1-NEW-EMAIL         PIC X(30).
+           03  VFX-1-NEW-CC            PIC X(16).
+      *-----------------------------------------------------------------
+      *G3-VFX-3-PUR working storage
+       01  WS-VML-STATUS                PIC XX.
+       01  WS-VML-SORTED-STATUS         PIC XX.
+       01  WS-PUR-STATUS                PIC XX.
+       01  WS-WISH-STATUS               PIC XX.
+       01  VFX-3-SEL                    PIC X.
+       01  VFX-3-RESP                   PIC X.
+       01  VFX-3-CHECK                  PIC X.
+       01  VFX-3-CTR                    PIC 9(2).
+       01  VFX-3-EOF-FLAG                PIC X VALUE 'N'.
+           88  VFX-3-EOF                 VALUE 'Y'.
+       01  VFX-3-VML-LINE.
+           05  VFX-3-ID                 PIC X(8).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  VFX-3-TITLE              PIC X(30).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  VFX-3-GENRE              PIC X(15).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  VFX-3-PRICE              PIC 9(3)V99.
+       01  VFX-3-VML-ID                 PIC X(8).
+       01  VFX-3-MBR-ID                 PIC 9(8).
+       01  VFX-3-MBR-OK-FLAG            PIC X VALUE 'N'.
+           88  VFX-3-MBR-OK             VALUE 'Y'.
+       01  VFX-3-OWN-FLAG               PIC X.
+       01  VFX-3-WISH-FLAG              PIC X.
+       01  VFX-3-FOUND-FLAG             PIC X.
+       01  VFX-3-SEARCH-ID              PIC X(8).
+       01  VFX-3-SCH-MODE               PIC X.
+       01  VFX-3-SCH-VALUE              PIC X(30).
+       01  VFX-2-MSG                    PIC X(10).
+       01  VFX-3-ORIG-ID                PIC X(8).
+       01  VFX-3-ORIG-FNAME             PIC X(15).
+       01  VFX-3-ORIG-LNAME             PIC X(15).
+       01  VFX-3-ORIG-ADDRESS           PIC X(20).
+       01  VFX-3-ORIG-ZIP               PIC X(5).
+       01  VFX-3-ORIG-PHONE             PIC X(11).
+       01  VFX-3-ORIG-EMAIL             PIC X(30).
+       01  VFX-3-ORIG-CC                PIC X(16).
+       01  VFX-3-PAGE-TABLE.
+           05  VFX-3-PAGE-ROW OCCURS 10 TIMES INDEXED BY VFX-3-PG-IDX.
+               10  VFX-3-PG-ID          PIC X(8).
+               10  VFX-3-PG-TITLE       PIC X(30).
+               10  VFX-3-PG-GENRE       PIC X(15).
+               10  VFX-3-PG-PRICE       PIC 9(3)V99.
+       01  VFX-3-PROMO-CODE             PIC X(10).
+       01  VFX-3-PROMO-PCT              PIC 9(2).
+       01  PROMO-TABLE.
+           05  PROMO-ENTRY OCCURS 5 TIMES INDEXED BY VFX-3-PROMO-IDX.
+               10  PROMO-ENTRY-CODE     PIC X(10).
+               10  PROMO-ENTRY-TYPE     PIC X.
+                   88  PROMO-ENTRY-BY-GENRE VALUE 'G'.
+                   88  PROMO-ENTRY-BY-TITLE VALUE 'T'.
+               10  PROMO-ENTRY-KEY      PIC X(30).
+               10  PROMO-ENTRY-PCT      PIC 9(2).
+       01  VFX-1-AT-COUNT               PIC 9(2).
+       01  VFX-1-DIGIT-COUNT            PIC 9(2).
+       01  VFX-1-CC-FLAG                PIC X.
+       01  WS-CC-IDX                    PIC 9(2).
+       01  WS-CC-POS-FROM-RIGHT         PIC 9(2).
+       01  WS-CC-DIGIT                  PIC 9.
+       01  WS-CC-DBL                    PIC 9(2).
+       01  WS-CC-SUM                    PIC 9(4).
+       01  VFX-1-DUP-FLAG                PIC X.
+       01  WS-CC-SEC-STATUS              PIC XX.
+       01  VFX-1-CC-TOKEN                PIC X(16).
+       01  VFX-1-REACT-FLAG              PIC X VALUE 'N'.
+           88  VFX-1-REACT               VALUE 'Y'.
+       01  VFX-1-RECAP-RESP              PIC X.
+      *-----------------------------------------------------------------
+      *G3-VFX-5-MOV-ADD working storage
+       01  WS-VML-MST-STATUS             PIC XX.
+       01  VFX-5-RESP                    PIC X.
+       01  VFX-5-CHECK                   PIC X.
+       01  VFX-5-MSG                     PIC X(40).
+       01  VFX-5-ACTION                  PIC X.
+       01  VFX-5-FOUND-FLAG              PIC X.
+       01  VFX-5-NEW-REC.
+           03  VFX-5-NEW-ID              PIC X(8).
+           03  VFX-5-NEW-TITLE           PIC X(30).
+           03  VFX-5-NEW-GENRE           PIC X(15).
+           03  VFX-5-NEW-PRICE           PIC 9(3)V99.
+       01  VFX-5-EOF-FLAG                PIC X VALUE 'N'.
+           88  VFX-5-EOF                 VALUE 'Y'.
+      *-----------------------------------------------------------------
+      *G3-VFX-7-MBR-INQ working storage
+       01  WS-ZIP-STATUS                 PIC XX.
+       01  WS-ZIP-TXT-STATUS             PIC XX.
+       01  VFX-7-MODE                    PIC X.
+       01  VFX-4-SEARCH-ID               PIC 9(8).
+       01  VFX-7-LNAME                   PIC X(15).
+       01  VFX-7-EMAIL                   PIC X(30).
+       01  VFX-7-ZIP                     PIC 9(5).
+       01  VFX-7-EDIT-RESP                PIC X.
+       01  VFX-7-MBR-ID                  PIC 9(8).
+       01  VFX-7-CITY                    PIC X(20).
+       01  VFX-7-STATE                   PIC X(2).
+       01  VFX-7-EOF-FLAG                PIC X VALUE 'N'.
+           88  VFX-7-EOF                 VALUE 'Y'.
+       01  VFX-7-PAGE-TOP                PIC 9(2) VALUE 0.
+       01  VFX-7-PAGE-STACK.
+           05  VFX-7-PAGE-KEY OCCURS 100 TIMES       PIC X(30).
+       01  VFX-7-EDIT-MSG                PIC X(40).
+       01  MBR-ID                        PIC 9(8).
+       01  MBR-LNAME                     PIC X(15).
+       01  MBR-FNAME                     PIC X(15).
+       01  MBR-EMAIL                     PIC X(30).
+      *-----------------------------------------------------------------
+      *G3-VFX-9-PUR-RPT working storage
+       01  WS-PUR-RPT-STATUS             PIC XX.
+       01  VFX-9-EOF-FLAG                PIC X VALUE 'N'.
+           88  VFX-9-EOF                 VALUE 'Y'.
+       01  VFX-9-RUN-DATE                PIC X(8).
+       01  VFX-9-RESP-DATE               PIC X(8).
+       01  VFX-9-CUR-TITLE               PIC X(30).
+       01  VFX-9-CUR-GENRE               PIC X(15).
+       01  VFX-9-UNITS                   PIC 9(5).
+       01  VFX-9-REVENUE                 PIC 9(7)V99.
+       01  VFX-9-UNITS-ED                PIC ZZZZ9.
+       01  VFX-9-REVENUE-ED              PIC ZZZ,ZZ9.99.
+      *-----------------------------------------------------------------
+      *G3-VFX-13-BEST-SELL working storage
+       01  WS-BS-RPT-STATUS              PIC XX.
+       01  VFX-13-EOF-FLAG                PIC X VALUE 'N'.
+           88  VFX-13-EOF                 VALUE 'Y'.
+       01  VFX-13-WINDOW-DAYS             PIC 9(4).
+       01  VFX-13-TOP-N                   PIC 9(3).
+       01  VFX-13-TODAY-TXT               PIC X(8).
+       01  VFX-13-TODAY-NUM               PIC 9(8).
+       01  VFX-13-CUTOFF-INT              PIC S9(9).
+       01  VFX-13-CUTOFF-NUM              PIC 9(8).
+       01  VFX-13-CUTOFF-TXT              PIC X(8).
+       01  VFX-13-CUR-TITLE               PIC X(30).
+       01  VFX-13-CUR-GENRE               PIC X(15).
+       01  VFX-13-UNITS                   PIC 9(5).
+       01  VFX-13-REVENUE                 PIC 9(7)V99.
+       01  VFX-13-UNITS-ED                PIC ZZZZ9.
+       01  VFX-13-REVENUE-ED              PIC ZZZ,ZZ9.99.
+       01  VFX-13-RANK                    PIC 9(3).
+       01  VFX-13-RANK-ED                 PIC ZZ9.
+       01  VFX-13-I                       PIC 9(3).
+       01  VFX-13-J                       PIC 9(3).
+       01  VFX-13-JP1                     PIC 9(3).
+       01  VFX-13-BS-COUNT                PIC 9(3) VALUE ZERO.
+       01  VFX-13-BS-TEMP.
+           05  VFX-13-TEMP-TITLE          PIC X(30).
+           05  VFX-13-TEMP-GENRE          PIC X(15).
+           05  VFX-13-TEMP-UNITS          PIC 9(5).
+           05  VFX-13-TEMP-REVENUE        PIC 9(7)V99.
+       01  VFX-13-BS-TABLE.
+           05  VFX-13-BS-ROW OCCURS 500 TIMES.
+               10  VFX-13-BS-TITLE        PIC X(30).
+               10  VFX-13-BS-GENRE        PIC X(15).
+               10  VFX-13-BS-UNITS        PIC 9(5).
+               10  VFX-13-BS-REVENUE      PIC 9(7)V99.
+      *-----------------------------------------------------------------
+      *G3-VFX-15-CC-RECON working storage
+       01  WS-CC-RECON-STATUS            PIC XX.
+       01  VFX-15-EOF-FLAG               PIC X VALUE 'N'.
+           88  VFX-15-EOF                VALUE 'Y'.
+       01  VFX-15-CAND-ACCT              PIC X(10).
+       01  VFX-15-ANOMALY-COUNT          PIC 9(6) VALUE ZERO.
+      *-----------------------------------------------------------------
+      *G3-VFX-11-BILL working storage
+       01  WS-BILL-STATUS                PIC XX.
+       01  VFX-11-MONTHLY-FEE            PIC 9(3)V99 VALUE 9.99.
+       01  VFX-11-EOF-FLAG               PIC X VALUE 'N'.
+           88  VFX-11-EOF                VALUE 'Y'.
