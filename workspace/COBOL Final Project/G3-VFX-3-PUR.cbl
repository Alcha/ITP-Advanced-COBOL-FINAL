@@ -10,26 +10,58 @@
       ******************************************************************
        ENVIRONMENT DIVISION.
        COPY SELECT-VFX-MOV.
+       COPY SELECT-VFX-MOV-MST.
        COPY SELECT-VFX-PUR.
+       COPY SELECT-VFX-WISH.
+       COPY SELECT-VFX-MBR.
+       COPY SELECT-JOB-LOG.
+       COPY SELECT-VFX-CAT-PRT.
       ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
        COPY FD-VFX-MOV.
+       COPY FD-VFX-MOV-MST.
        COPY FD-VFX-PUR.
+       COPY FD-VFX-WISH.
+       COPY FD-VFX-MBR.
+       COPY FD-JOB-LOG.
+       COPY FD-VFX-CAT-PRT.
       * COPY SD-VUFL-3-PT-SORT.
-       
+
        WORKING-STORAGE SECTION.
        COPY WS-VFX.
-       
+
        SCREEN SECTION.
-       COPY SCREEN-VFX-PUR.
+       COPY SCREEN-VFX-3-PUR.
       ******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
-      * OPEN I-O VML-FILE-TXT.
-       
-       
-       
+       MOVE "G3-VFX-3-PUR"        TO VFX-M-PROG.
+       OPEN I-O VFX-PUR-FILE.
+       OPEN I-O VFX-WISH-FILE.
+       OPEN INPUT VML-MST-FILE.
+       OPEN INPUT VM-FILE.
+       OPEN EXTEND JOB-LOG-FILE.
+       MOVE WS-TSTAMP  TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG TO JOB-LOG-PROGRAM.
+       MOVE "START"    TO JOB-LOG-EVENT.
+       MOVE ZERO       TO JOB-LOG-COUNT.
+       MOVE SPACES     TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       PERFORM 050-INIT-PROMO-TABLE.
+       DISPLAY "PRINT CATALOG LISTINGS TO A FILE AS YOU BROWSE? (Y/N): ".
+       ACCEPT WS-PRINT-FLAG.
+       IF WS-PRINTING
+           OPEN OUTPUT VFX-CAT-PRT-FILE
+       END-IF.
+       MOVE 'N' TO VFX-3-MBR-OK-FLAG.
+       PERFORM UNTIL VFX-3-MBR-OK
+           DISPLAY MBRIDSCREEN
+           ACCEPT  MBRIDSCREEN
+           PERFORM 040-CHECK-MEMBER
+       END-PERFORM.
+
        PERFORM UNTIL VFX-3-SEL = 'X' OR 'x'
            DISPLAY PTSCREEN-HEADER
            DISPLAY PTSCREEN-SORT-MENU
@@ -39,26 +71,92 @@
                WHEN '2' PERFORM 100-SORT-NAME
                WHEN '3' PERFORM 100-SORT-GENRE
                WHEN '4' PERFORM 100-SORT-PRICE
+               WHEN '5' PERFORM 100-SEARCH
            END-EVALUATE
        END-PERFORM.
-       CLOSE       VML-SORTED-FILE-TXT.
+       PERFORM 900-JOB-LOG-END.
+       IF WS-PRINTING
+           CLOSE VFX-CAT-PRT-FILE
+       END-IF.
+       CLOSE VFX-PUR-FILE.
+       CLOSE VFX-WISH-FILE.
+       CLOSE VML-MST-FILE.
+       CLOSE VM-FILE.
+       CLOSE JOB-LOG-FILE.
        EXIT PROGRAM.
+      *-----------------------------------------------------------------
+      *040-CHECK-MEMBER rejects an unknown or canceled member ID at
+      *sign-in, the same soft-delete check G3-VFX-7-MBR-INQ's browse
+      *applies, so a canceled membership can't still purchase titles
+      *or add to a wishlist here.
+       040-CHECK-MEMBER.
+       MOVE 'N' TO VFX-3-MBR-OK-FLAG.
+       MOVE VFX-3-MBR-ID TO VM-ID-KEY.
+       READ VM-FILE KEY IS VM-ID-KEY
+           INVALID KEY
+               DISPLAY "MEMBER ID NOT FOUND - TRY AGAIN"
+               ACCEPT VFX-3-RESP
+           NOT INVALID KEY
+               IF VM-CANCELED
+                   DISPLAY "THIS MEMBERSHIP HAS BEEN CANCELED"
+                   ACCEPT VFX-3-RESP
+               ELSE
+                   MOVE 'Y' TO VFX-3-MBR-OK-FLAG
+               END-IF
+       END-READ.
+      *-----------------------------------------------------------------
+      *050-INIT-PROMO-TABLE loads the in-memory promo-code table used
+      *by 320-APPLY-PROMO. Promo codes live here rather than in a file
+      *since they're sale-campaign constants, not catalog or member
+      *data - the request is explicit that VML-FILE-TXT's own price
+      *data must not be touched to run a sale.
+       050-INIT-PROMO-TABLE.
+       MOVE "HORROR10"   TO PROMO-ENTRY-CODE(1)
+       MOVE 'G'          TO PROMO-ENTRY-TYPE(1)
+       MOVE "HORROR"     TO PROMO-ENTRY-KEY(1)
+       MOVE 10           TO PROMO-ENTRY-PCT(1)
+       MOVE "COMEDY15"   TO PROMO-ENTRY-CODE(2)
+       MOVE 'G'          TO PROMO-ENTRY-TYPE(2)
+       MOVE "COMEDY"     TO PROMO-ENTRY-KEY(2)
+       MOVE 15           TO PROMO-ENTRY-PCT(2)
+       MOVE "ACTION20"   TO PROMO-ENTRY-CODE(3)
+       MOVE 'G'          TO PROMO-ENTRY-TYPE(3)
+       MOVE "ACTION"     TO PROMO-ENTRY-KEY(3)
+       MOVE 20           TO PROMO-ENTRY-PCT(3)
+       MOVE SPACES       TO PROMO-ENTRY-CODE(4)
+       MOVE SPACES       TO PROMO-ENTRY-KEY(4)
+       MOVE ZERO         TO PROMO-ENTRY-PCT(4)
+       MOVE SPACES       TO PROMO-ENTRY-CODE(5)
+       MOVE SPACES       TO PROMO-ENTRY-KEY(5)
+       MOVE ZERO         TO PROMO-ENTRY-PCT(5).
+      *-----------------------------------------------------------------
+      *900-JOB-LOG-END writes the closing job-log record with the
+      *number of purchases made this session, shared by both exit
+      *points (the menu's 'X' and the page-prompt's 'E').
+       900-JOB-LOG-END.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE WS-TSTAMP        TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG       TO JOB-LOG-PROGRAM.
+       MOVE "END"            TO JOB-LOG-EVENT.
+       MOVE WS-JOB-LOG-COUNT TO JOB-LOG-COUNT.
+       MOVE "COMPLETE"       TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
       *-----------------------------------------------------------------
        100-SORT-ID.
        SORT  SORT-FILE
-               ON ASCENDING KEY SORT-ID-TXT 
+               ON ASCENDING KEY SORT-ID-TXT
                    USING  VML-FILE-TXT
                    GIVING VML-SORTED-FILE-TXT.
-       PERFORM 150-READ-FILE.            
-     
+       PERFORM 150-READ-FILE.
+
       *---------------------------------------------------------------- -
        100-SORT-NAME.
        SORT  SORT-FILE
-               ON ASCENDING KEY SORT-TITLE-TXT 
+               ON ASCENDING KEY SORT-TITLE-TXT
                    USING  VML-FILE-TXT
                    GIVING VML-SORTED-FILE-TXT.
-      
-       
+       PERFORM 150-READ-FILE.
+
       *-----------------------------------------------------------------
        100-SORT-GENRE.
        SORT  SORT-FILE
@@ -66,8 +164,8 @@
                                 SORT-TITLE-TXT
                    USING  VML-FILE-TXT
                    GIVING VML-SORTED-FILE-TXT.
-      
-       
+       PERFORM 150-READ-FILE.
+
       *-----------------------------------------------------------------
        100-SORT-PRICE.
        SORT  SORT-FILE
@@ -75,7 +173,47 @@
                                 SORT-TITLE-TXT
                    USING  VML-FILE-TXT
                    GIVING VML-SORTED-FILE-TXT.
-      
+       PERFORM 150-READ-FILE.
+      *-----------------------------------------------------------------
+      *100-SEARCH jumps straight to a movie by ID or title using START
+      *against the indexed VML-MST-FILE instead of paging through the
+      *whole sorted catalog, the same way G3-VFX-7-MBR-INQ starts
+      *VM-FILE on VM-ID-KEY/VM-LNAME-KEY/VM-EMAIL-KEY.
+       100-SEARCH.
+       MOVE 'N' TO VFX-3-EOF-FLAG.
+       MOVE 0   TO VFX-3-CTR.
+       DISPLAY SEARCHSCREEN.
+       ACCEPT  SEARCHSCREEN.
+       DISPLAY PTSCREEN-HEADER.
+       DISPLAY PTSCREEN-LABEL.
+       DISPLAY SPACES.
+       EVALUATE VFX-3-SCH-MODE
+           WHEN 'I' WHEN 'i'
+               MOVE VFX-3-SCH-VALUE(1:8) TO VML-MST-ID-KEY
+               START VML-MST-FILE KEY IS NOT LESS THAN VML-MST-ID-KEY
+                   INVALID KEY
+                       MOVE 'Y' TO VFX-3-EOF-FLAG
+               END-START
+           WHEN OTHER
+               MOVE VFX-3-SCH-VALUE TO VML-MST-TITLE-KEY
+               START VML-MST-FILE KEY IS NOT LESS THAN
+                       VML-MST-TITLE-KEY
+                   INVALID KEY
+                       MOVE 'Y' TO VFX-3-EOF-FLAG
+               END-START
+       END-EVALUATE.
+       PERFORM UNTIL VFX-3-EOF
+           READ VML-MST-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO VFX-3-EOF-FLAG
+               NOT AT END
+                   PERFORM 600-DISPLAY-SEARCH-ROW
+           END-READ
+       END-PERFORM.
+       IF NOT (VFX-3-RESP = 'E' OR 'e')
+           DISPLAY END-FILE
+           ACCEPT  VFX-3-RESP
+       END-IF.
       *-----------------------------------------------------------------
        150-TEST.
        DISPLAY PTSCREEN-HEADER.
@@ -83,52 +221,224 @@
        DISPLAY SPACES
        OPEN INPUT  VML-SORTED-FILE-TXT.
        PERFORM UNTIL VFX-3-EOF
-               READ VML-SORTED-FILE-TXT      
-                   AT END                
-                       MOVE 'Y' TO VFX-3-EOF-FLAG 
+               READ VML-SORTED-FILE-TXT
+                   AT END
+                       MOVE 'Y' TO VFX-3-EOF-FLAG
                    NOT AT END
                        PERFORM 200-DISPLAY-TEST
            END-PERFORM.
-       ACCEPT VFX-3-RESP.    
+       ACCEPT VFX-3-RESP.
       *-----------------------------------------------------------------
-       150-READ-FILE. 
+       150-READ-FILE.
+       MOVE 'N' TO VFX-3-EOF-FLAG.
+       MOVE 0   TO VFX-3-CTR.
        DISPLAY PTSCREEN-HEADER.
        DISPLAY PTSCREEN-LABEL.
        DISPLAY SPACES
        OPEN INPUT  VML-SORTED-FILE-TXT.
        PERFORM UNTIL VFX-3-EOF
-               READ VML-SORTED-FILE-TXT      
-                   AT END                
-                       MOVE 'Y' TO VFX-3-EOF-FLAG 
+               READ VML-SORTED-FILE-TXT
+                   AT END
+                       MOVE 'Y' TO VFX-3-EOF-FLAG
                    NOT AT END
                        PERFORM 200-DISPLAY
            END-PERFORM.
+       CLOSE VML-SORTED-FILE-TXT.
+       IF NOT (VFX-3-RESP = 'E' OR 'e')
+           DISPLAY END-FILE
+           ACCEPT  VFX-3-RESP
+       END-IF.
 
-      *     CLOSE VML-FILE-TXT.
-      
-           DISPLAY END-FILE.
-           ACCEPT  VFX-3-RESP.
-       
       *-----------------------------------------------------------------
        200-DISPLAY.
-           ADD  1          TO VFX-3-CTR
-           IF VFX-3-CTR GREATER THAN 10
-      
-               DISPLAY CONT-FILE
-               ACCEPT VFX-3-RESP
-               DISPLAY PTSCREEN-HEADER
-               DISPLAY PTSCREEN-LABEL
-      
-               DISPLAY SPACES
-               MOVE 1 TO VFX-3-CTR.
-
            MOVE VML-SORTED-ID-TXT     TO VFX-3-ID.
            MOVE VML-SORTED-TITLE-TXT  TO VFX-3-TITLE.
            MOVE VML-SORTED-GENRE-TXT  TO VFX-3-GENRE.
            MOVE VML-SORTED-PRICE-TXT  TO VFX-3-PRICE.
+           PERFORM 200-DISPLAY-ROW.
+      *-----------------------------------------------------------------
+      *600-DISPLAY-SEARCH-ROW feeds a VML-MST-FILE search hit into the
+      *same paging/page-table/display logic 200-DISPLAY uses for the
+      *sorted browse, skipping retired titles entirely.
+       600-DISPLAY-SEARCH-ROW.
+           IF VML-MST-ACTIVE
+               MOVE VML-MST-ID-KEY    TO VFX-3-ID
+               MOVE VML-MST-TITLE-KEY TO VFX-3-TITLE
+               MOVE VML-MST-GENRE     TO VFX-3-GENRE
+               MOVE VML-MST-PRICE     TO VFX-3-PRICE
+               PERFORM 200-DISPLAY-ROW
+           END-IF.
+      *-----------------------------------------------------------------
+       200-DISPLAY-ROW.
+           ADD  1          TO VFX-3-CTR
+           IF VFX-3-CTR GREATER THAN 10
+               PERFORM 250-PAGE-PROMPT
+               MOVE 1 TO VFX-3-CTR
+           END-IF.
+
+           MOVE VFX-3-ID              TO VFX-3-PG-ID(VFX-3-CTR).
+           MOVE VFX-3-TITLE           TO VFX-3-PG-TITLE(VFX-3-CTR).
+           MOVE VFX-3-GENRE           TO VFX-3-PG-GENRE(VFX-3-CTR).
+           MOVE VFX-3-PRICE           TO VFX-3-PG-PRICE(VFX-3-CTR).
            DISPLAY VFX-3-VML-LINE.
-      *----------------------------------------------------------------- 
+           IF WS-PRINTING
+               PERFORM 260-PRINT-ROW
+           END-IF.
+           IF VFX-3-EOF
+               PERFORM 250-PAGE-PROMPT
+           END-IF.
+      *-----------------------------------------------------------------
+      *260-PRINT-ROW writes the same catalog row just shown on
+      *VFX-3-VML-LINE out to VFX-CAT-PRT-FILE so operations can get a
+      *hard-copy catalog listing instead of retyping what scrolled by
+      *on the terminal.
+       260-PRINT-ROW.
+           MOVE VFX-3-VML-LINE TO CAT-PRT-LINE.
+           WRITE CAT-PRT-LINE.
+      *-----------------------------------------------------------------
+       250-PAGE-PROMPT.
+       MOVE SPACES TO VFX-3-RESP.
+       PERFORM UNTIL VFX-3-RESP = 'N' OR 'n' OR VFX-3-RESP = 'E' OR 'e'
+               OR VFX-3-EOF
+           DISPLAY CONT-FILE
+           ACCEPT CONT-FILE
+           EVALUATE VFX-3-RESP
+               WHEN 'P' WHEN 'p'
+                   PERFORM 300-PURCHASE
+               WHEN 'W' WHEN 'w'
+                   PERFORM 400-WISHLIST
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+       END-PERFORM.
+       IF VFX-3-RESP = 'E' OR 'e'
+           PERFORM 900-JOB-LOG-END
+           IF WS-PRINTING
+               CLOSE VFX-CAT-PRT-FILE
+           END-IF
+           CLOSE VFX-PUR-FILE
+           CLOSE VFX-WISH-FILE
+           CLOSE VML-MST-FILE
+           CLOSE JOB-LOG-FILE
+           EXIT PROGRAM
+       END-IF.
+       DISPLAY PTSCREEN-HEADER.
+       DISPLAY PTSCREEN-LABEL.
+       DISPLAY SPACES.
+      *-----------------------------------------------------------------
+       300-PURCHASE.
+       MOVE SPACES TO VFX-3-PROMO-CODE.
+       DISPLAY PTSCREEN-PURCHASE.
+       ACCEPT  PTSCREEN-PURCHASE.
+       PERFORM 310-FIND-PAGE-ROW.
+       IF VFX-3-FOUND-FLAG NOT = 'Y'
+           DISPLAY PTSCREEN-ERROR
+           ACCEPT  VFX-3-RESP
+       ELSE
+           MOVE VFX-3-MBR-ID TO PUR-MBR-ID
+           MOVE VFX-3-VML-ID TO PUR-VML-ID
+           READ VFX-PUR-FILE
+               INVALID KEY
+                   MOVE 'N' TO VFX-3-OWN-FLAG
+               NOT INVALID KEY
+                   MOVE 'Y' TO VFX-3-OWN-FLAG
+           END-READ
+           IF VFX-3-OWN-FLAG = 'Y'
+               DISPLAY ALREADY
+               ACCEPT  VFX-3-RESP
+           ELSE
+               MOVE VFX-3-TITLE     TO PUR-TITLE
+               MOVE VFX-3-GENRE     TO PUR-GENRE
+               MOVE VFX-3-PRICE     TO PUR-PRICE
+               PERFORM 320-APPLY-PROMO
+               STRING WS-YEAR WS-MONTH WS-DAY DELIMITED BY SIZE
+                   INTO PUR-DATE
+               WRITE PUR-REC
+               ADD 1 TO WS-JOB-LOG-COUNT
+               DISPLAY PURCHASED
+               DISPLAY PTSCREEN-PURCHASE-MORE
+               ACCEPT  PTSCREEN-PURCHASE-MORE
+               IF VFX-3-SEL = 'N' OR 'n'
+                   MOVE 'N' TO VFX-3-RESP
+               ELSE
+                   MOVE SPACES TO VFX-3-RESP
+               END-IF
+           END-IF
+       END-IF.
+      *-----------------------------------------------------------------
+       400-WISHLIST.
+       DISPLAY PTSCREEN-WISHLIST.
+       ACCEPT  PTSCREEN-WISHLIST.
+       PERFORM 310-FIND-PAGE-ROW.
+       IF VFX-3-FOUND-FLAG NOT = 'Y'
+           DISPLAY PTSCREEN-ERROR
+           ACCEPT  VFX-3-RESP
+       ELSE
+           MOVE VFX-3-MBR-ID TO WISH-MBR-ID
+           MOVE VFX-3-VML-ID TO WISH-VML-ID
+           READ VFX-WISH-FILE
+               INVALID KEY
+                   MOVE 'N' TO VFX-3-WISH-FLAG
+               NOT INVALID KEY
+                   MOVE 'Y' TO VFX-3-WISH-FLAG
+           END-READ
+           IF VFX-3-WISH-FLAG = 'Y'
+               DISPLAY ALREADYWISH
+               ACCEPT  VFX-3-RESP
+           ELSE
+               MOVE VFX-3-TITLE TO WISH-TITLE
+               MOVE VFX-3-GENRE TO WISH-GENRE
+               STRING WS-YEAR WS-MONTH WS-DAY DELIMITED BY SIZE
+                   INTO WISH-DATE
+               WRITE WISH-REC
+               ADD 1 TO WS-JOB-LOG-COUNT
+               DISPLAY WISHLISTED
+               ACCEPT  VFX-3-RESP
+           END-IF
+       END-IF.
+      *-----------------------------------------------------------------
+       310-FIND-PAGE-ROW.
+       MOVE 'N' TO VFX-3-FOUND-FLAG.
+       PERFORM VARYING VFX-3-PG-IDX FROM 1 BY 1
+               UNTIL VFX-3-PG-IDX > 10
+           IF VFX-3-PG-ID(VFX-3-PG-IDX) = VFX-3-VML-ID
+               MOVE VFX-3-PG-TITLE(VFX-3-PG-IDX) TO VFX-3-TITLE
+               MOVE VFX-3-PG-GENRE(VFX-3-PG-IDX) TO VFX-3-GENRE
+               MOVE VFX-3-PG-PRICE(VFX-3-PG-IDX) TO VFX-3-PRICE
+               MOVE 'Y'                          TO VFX-3-FOUND-FLAG
+           END-IF
+       END-PERFORM.
+      *-----------------------------------------------------------------
+      *320-APPLY-PROMO looks the operator-entered promo code up in the
+      *in-memory PROMO-TABLE and, when it matches both the code and
+      *the genre/title it's restricted to, discounts PUR-NET-PRICE by
+      *that percentage. An unrecognized or mismatched code is simply
+      *ignored and the full price is charged - VML-FILE-TXT's catalog
+      *price is never touched either way.
+       320-APPLY-PROMO.
+       MOVE VFX-3-PRICE TO PUR-NET-PRICE.
+       MOVE SPACES      TO PUR-PROMO-CODE.
+       MOVE ZERO        TO VFX-3-PROMO-PCT.
+       IF VFX-3-PROMO-CODE NOT = SPACES
+           PERFORM VARYING VFX-3-PROMO-IDX FROM 1 BY 1
+                   UNTIL VFX-3-PROMO-IDX > 5
+               IF PROMO-ENTRY-CODE(VFX-3-PROMO-IDX) = VFX-3-PROMO-CODE
+                  AND ((PROMO-ENTRY-BY-GENRE(VFX-3-PROMO-IDX)
+                        AND PROMO-ENTRY-KEY(VFX-3-PROMO-IDX)(1:15)
+                            = VFX-3-GENRE)
+                   OR  (PROMO-ENTRY-BY-TITLE(VFX-3-PROMO-IDX)
+                        AND PROMO-ENTRY-KEY(VFX-3-PROMO-IDX)
+                            = VFX-3-TITLE))
+                   MOVE PROMO-ENTRY-PCT(VFX-3-PROMO-IDX)
+                       TO VFX-3-PROMO-PCT
+                   MOVE VFX-3-PROMO-CODE TO PUR-PROMO-CODE
+               END-IF
+           END-PERFORM
+           IF VFX-3-PROMO-PCT > 0
+               COMPUTE PUR-NET-PRICE ROUNDED =
+                   PUR-PRICE - (PUR-PRICE * VFX-3-PROMO-PCT / 100)
+           END-IF
+       END-IF.
+      *-----------------------------------------------------------------
        200-DISPLAY-TEST.
        DISPLAY "TEST".
-
-       
