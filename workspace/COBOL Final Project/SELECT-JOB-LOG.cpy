@@ -0,0 +1,8 @@
+      *Skeleton COBOL Copybook - Shared batch job log file control
+      *Every program in the project appends a start/end record here so
+      *operations has one place to look for the whole batch window's
+      *results instead of scattered per-program console output.
+           SELECT JOB-LOG-FILE
+               ASSIGN TO "JOBLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-LOG-STATUS.
