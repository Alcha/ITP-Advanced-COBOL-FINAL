@@ -0,0 +1,5 @@
+      *Skeleton COBOL Copybook - Vuflix monthly billing extract
+           SELECT VFX-BILL-FILE
+               ASSIGN TO "VFXBILLEXTRACT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BILL-STATUS.
