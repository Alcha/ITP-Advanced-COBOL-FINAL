@@ -0,0 +1,13 @@
+      *Skeleton COBOL Copybook - Shared batch job log record
+       FD  JOB-LOG-FILE
+           LABEL RECORD IS STANDARD.
+       01  JOB-LOG-REC.
+           05  JOB-LOG-TSTAMP          PIC X(21).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  JOB-LOG-PROGRAM         PIC X(20).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  JOB-LOG-EVENT           PIC X(5).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  JOB-LOG-COUNT           PIC 9(6).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  JOB-LOG-STATUS          PIC X(20).
