@@ -0,0 +1,7 @@
+      *Skeleton COBOL Copybook - Merchant ISAM build restart checkpoint
+           SELECT MER-CKPT-FILE
+               ASSIGN TO "MERCKPTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MER-CKPT-NAME
+               FILE STATUS IS WS-CKPT-STATUS.
