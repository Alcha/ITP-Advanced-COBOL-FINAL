@@ -0,0 +1,195 @@
+      ******************************************************************
+      *PROGRAM:  Vuflix Best Sellers Report
+      *AUTHOR:   Jarrod Lee
+      *DATE:     8/8/2026
+      *ABSTRACT: Reads VFX-PUR-FILE and ranks titles by total units
+      *          sold over an operator-chosen rolling window, so
+      *          licensing/restocking calls can be made off real
+      *          purchase counts instead of the sorted catalog browse.
+      ******************************************************************
+       PROGRAM-ID. G3-VFX-13-BEST-SELL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-VFX-PUR.
+       COPY SELECT-VFX-BS-RPT.
+       COPY SELECT-JOB-LOG.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-VFX-PUR.
+       COPY FD-VFX-BS-RPT.
+       COPY FD-JOB-LOG.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-VFX.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-VFX-13-BEST-SELL' TO VFX-M-PROG.
+       DISPLAY "ENTER ROLLING WINDOW IN DAYS (0 = ALL TIME): ".
+       ACCEPT  VFX-13-WINDOW-DAYS.
+       DISPLAY "ENTER HOW MANY TOP TITLES TO LIST (0 = ALL): ".
+       ACCEPT  VFX-13-TOP-N.
+       PERFORM 050-COMPUTE-CUTOFF.
+       OPEN OUTPUT VFX-BS-RPT-FILE.
+       OPEN EXTEND JOB-LOG-FILE.
+       MOVE WS-TSTAMP  TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG TO JOB-LOG-PROGRAM.
+       MOVE "START"    TO JOB-LOG-EVENT.
+       MOVE ZERO       TO JOB-LOG-COUNT.
+       MOVE SPACES     TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       PERFORM 100-SORT-AND-ROLLUP.
+       PERFORM 200-RANK-AND-PRINT.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE WS-TSTAMP        TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG       TO JOB-LOG-PROGRAM.
+       MOVE "END"            TO JOB-LOG-EVENT.
+       MOVE WS-JOB-LOG-COUNT TO JOB-LOG-COUNT.
+       MOVE "COMPLETE"       TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       CLOSE VFX-BS-RPT-FILE.
+       CLOSE JOB-LOG-FILE.
+       GOBACK.
+      ******************************************************************
+      *050-COMPUTE-CUTOFF turns the operator's window-in-days into a
+      *YYYYMMDD cutoff string comparable directly against PUR-DATE,
+      *using the same Gregorian day-count FUNCTION pair COBOL provides
+      *for this instead of hand-rolled calendar math. A zero window
+      *leaves the cutoff unused - 105-RELEASE-FILTERED checks
+      *VFX-13-WINDOW-DAYS = 0 first and skips the compare entirely.
+       050-COMPUTE-CUTOFF.
+       IF VFX-13-WINDOW-DAYS NOT = ZERO
+           STRING WS-YEAR WS-MONTH WS-DAY DELIMITED BY SIZE
+               INTO VFX-13-TODAY-TXT
+           MOVE VFX-13-TODAY-TXT TO VFX-13-TODAY-NUM
+           COMPUTE VFX-13-CUTOFF-INT =
+               FUNCTION INTEGER-OF-DATE(VFX-13-TODAY-NUM)
+                   - VFX-13-WINDOW-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER(VFX-13-CUTOFF-INT)
+               TO VFX-13-CUTOFF-NUM
+           MOVE VFX-13-CUTOFF-NUM TO VFX-13-CUTOFF-TXT
+       END-IF.
+      ******************************************************************
+      *100-SORT-AND-ROLLUP sorts purchases within the window by title
+      *and accumulates one row per title into VFX-13-BS-TABLE, the
+      *same external-sort-then-control-break shape G3-VFX-9-PUR-RPT
+      *uses for its title rollup.
+       100-SORT-AND-ROLLUP.
+       SORT SORT-BS-SRC-FILE ON ASCENDING KEY SORT-BS-SRC-TITLE
+           INPUT PROCEDURE IS 105-RELEASE-FILTERED
+           OUTPUT PROCEDURE IS 110-TITLE-BREAK.
+      ******************************************************************
+       105-RELEASE-FILTERED.
+       OPEN INPUT VFX-PUR-FILE.
+       MOVE 'N' TO VFX-13-EOF-FLAG.
+       PERFORM UNTIL VFX-13-EOF
+           READ VFX-PUR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO VFX-13-EOF-FLAG
+               NOT AT END
+                   IF VFX-13-WINDOW-DAYS = ZERO
+                           OR PUR-DATE >= VFX-13-CUTOFF-TXT
+                       MOVE PUR-TITLE      TO SORT-BS-SRC-TITLE
+                       MOVE PUR-GENRE      TO SORT-BS-SRC-GENRE
+                       MOVE PUR-NET-PRICE  TO SORT-BS-SRC-PRICE
+                       MOVE PUR-DATE       TO SORT-BS-SRC-DATE
+                       RELEASE SORT-BS-SRC-REC
+                   END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE VFX-PUR-FILE.
+      ******************************************************************
+       110-TITLE-BREAK.
+       MOVE 'N' TO VFX-13-EOF-FLAG.
+       MOVE SPACES TO VFX-13-CUR-TITLE.
+       MOVE ZERO TO VFX-13-UNITS VFX-13-REVENUE VFX-13-BS-COUNT.
+       RETURN SORT-BS-SRC-FILE
+           AT END
+               MOVE 'Y' TO VFX-13-EOF-FLAG
+       END-RETURN.
+       PERFORM UNTIL VFX-13-EOF
+           IF VFX-13-CUR-TITLE = SPACES
+               MOVE SORT-BS-SRC-TITLE TO VFX-13-CUR-TITLE
+           END-IF
+           IF SORT-BS-SRC-TITLE NOT = VFX-13-CUR-TITLE
+               PERFORM 120-SAVE-TITLE-ROW
+               MOVE SORT-BS-SRC-TITLE TO VFX-13-CUR-TITLE
+               MOVE ZERO TO VFX-13-UNITS VFX-13-REVENUE
+           END-IF
+           MOVE SORT-BS-SRC-GENRE TO VFX-13-CUR-GENRE
+           ADD 1 TO VFX-13-UNITS
+           ADD SORT-BS-SRC-PRICE TO VFX-13-REVENUE
+           RETURN SORT-BS-SRC-FILE
+               AT END
+                   MOVE 'Y' TO VFX-13-EOF-FLAG
+           END-RETURN
+       END-PERFORM.
+       IF VFX-13-UNITS NOT = ZERO
+           PERFORM 120-SAVE-TITLE-ROW
+       END-IF.
+      ******************************************************************
+      *120-SAVE-TITLE-ROW appends one completed title total to
+      *VFX-13-BS-TABLE; titles beyond the table's 500-row capacity are
+      *dropped with a console warning rather than overflowing it.
+       120-SAVE-TITLE-ROW.
+       IF VFX-13-BS-COUNT < 500
+           ADD 1 TO VFX-13-BS-COUNT
+           MOVE VFX-13-CUR-TITLE  TO VFX-13-BS-TITLE(VFX-13-BS-COUNT)
+           MOVE VFX-13-CUR-GENRE  TO VFX-13-BS-GENRE(VFX-13-BS-COUNT)
+           MOVE VFX-13-UNITS      TO VFX-13-BS-UNITS(VFX-13-BS-COUNT)
+           MOVE VFX-13-REVENUE    TO VFX-13-BS-REVENUE(VFX-13-BS-COUNT)
+       ELSE
+           DISPLAY "WARNING: MORE THAN 500 DISTINCT TITLES, "
+                   "REMAINDER DROPPED FROM BEST-SELLERS REPORT"
+       END-IF.
+      ******************************************************************
+      *200-RANK-AND-PRINT bubble-sorts the accumulated table by units
+      *descending (a plain-table sort rather than another external
+      *SORT, since the row count already fits comfortably in memory)
+      *and writes the top VFX-13-TOP-N rows (or all of them when
+      *VFX-13-TOP-N is zero) with a rank number.
+       200-RANK-AND-PRINT.
+       PERFORM VARYING VFX-13-I FROM 1 BY 1
+               UNTIL VFX-13-I >= VFX-13-BS-COUNT
+           PERFORM VARYING VFX-13-J FROM 1 BY 1
+                   UNTIL VFX-13-J > VFX-13-BS-COUNT - VFX-13-I
+               COMPUTE VFX-13-JP1 = VFX-13-J + 1
+               IF VFX-13-BS-UNITS(VFX-13-J)
+                       < VFX-13-BS-UNITS(VFX-13-JP1)
+                   MOVE VFX-13-BS-ROW(VFX-13-J)   TO VFX-13-BS-TEMP
+                   MOVE VFX-13-BS-ROW(VFX-13-JP1) TO
+                       VFX-13-BS-ROW(VFX-13-J)
+                   MOVE VFX-13-BS-TEMP            TO
+                       VFX-13-BS-ROW(VFX-13-JP1)
+               END-IF
+           END-PERFORM
+       END-PERFORM.
+
+       MOVE SPACES TO BS-RPT-LINE.
+       STRING "VUFLIX BEST SELLERS" DELIMITED BY SIZE
+           INTO BS-RPT-LINE.
+       WRITE BS-RPT-LINE.
+       MOVE ZERO TO VFX-13-RANK.
+       PERFORM VARYING VFX-13-I FROM 1 BY 1
+               UNTIL VFX-13-I > VFX-13-BS-COUNT
+                   OR (VFX-13-TOP-N NOT = ZERO
+                       AND VFX-13-I > VFX-13-TOP-N)
+           ADD 1 TO VFX-13-RANK
+           MOVE VFX-13-RANK            TO VFX-13-RANK-ED
+           MOVE VFX-13-BS-UNITS(VFX-13-I)   TO VFX-13-UNITS-ED
+           MOVE VFX-13-BS-REVENUE(VFX-13-I) TO VFX-13-REVENUE-ED
+           MOVE SPACES TO BS-RPT-LINE
+           STRING VFX-13-RANK-ED  ") " DELIMITED BY SIZE
+               VFX-13-BS-TITLE(VFX-13-I) DELIMITED BY SIZE
+               "  GENRE: "      DELIMITED BY SIZE
+               VFX-13-BS-GENRE(VFX-13-I) DELIMITED BY SIZE
+               "  UNITS: "      DELIMITED BY SIZE
+               VFX-13-UNITS-ED  DELIMITED BY SIZE
+               "  REVENUE: "    DELIMITED BY SIZE
+               VFX-13-REVENUE-ED DELIMITED BY SIZE
+               INTO BS-RPT-LINE
+           WRITE BS-RPT-LINE
+           ADD 1 TO WS-JOB-LOG-COUNT
+       END-PERFORM.
