@@ -0,0 +1,7 @@
+      *Skeleton COBOL Copybook - Vuflix daily purchase rollup report
+           SELECT VFX-PUR-RPT-FILE
+               ASSIGN TO "VFXPURRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PUR-RPT-STATUS.
+           SELECT SORT-PUR-FILE
+               ASSIGN TO "VFXPURSORTWK".
