@@ -0,0 +1,13 @@
+      *Skeleton COBOL Copybook - Merchant directory report
+       FD  MER-DIR-RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  MER-DIR-LINE                PIC X(80).
+
+       SD  SORT-MER-FILE.
+       01  SORT-MER-REC.
+           05  SORT-MER-NAME           PIC X(25).
+           05  SORT-MER-ZIP            PIC X(5).
+           05  SORT-MER-ID             PIC X(8).
+           05  SORT-MER-ADDRESS        PIC X(25).
+           05  SORT-MER-PHONE          PIC X(11).
+           05  SORT-MER-EMAIL          PIC X(30).
