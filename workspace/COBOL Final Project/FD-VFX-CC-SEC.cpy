@@ -0,0 +1,8 @@
+      *Skeleton COBOL Copybook - Vuflix secured card number record
+      *Holds the full card number off to the side of VM-FILE, which
+      *only ever keeps a masked token.
+       FD  VFX-CC-SEC-FILE
+           LABEL RECORD IS STANDARD.
+       01  CC-SEC-REC.
+           05  CC-SEC-MBR-ID           PIC 9(8).
+           05  CC-SEC-CC-FULL          PIC X(16).
