@@ -0,0 +1,12 @@
+      *Skeleton COBOL Copybook - Vuflix indexed movie master record
+       FD  VML-MST-FILE
+           LABEL RECORD IS STANDARD.
+       01  VML-MST-REC.
+           05  VML-MST-ID-KEY          PIC X(8).
+           05  VML-MST-TITLE-KEY       PIC X(30).
+           05  VML-MST-GENRE           PIC X(15).
+           05  VML-MST-PRICE           PIC 9(3)V99.
+           05  VML-MST-STATUS-FLAG     PIC X.
+               88  VML-MST-ACTIVE      VALUE "A".
+               88  VML-MST-RETIRED     VALUE "R".
+           05  VML-MST-OPERATOR-ID     PIC X(8).
