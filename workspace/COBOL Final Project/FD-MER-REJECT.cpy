@@ -0,0 +1,7 @@
+      *Skeleton COBOL Copybook - Merchant ISAM build reject report
+       FD  MER-REJECT-FILE
+           LABEL RECORD IS STANDARD.
+       01  MER-REJECT-REC.
+           05  MER-REJECT-DATA         PIC X(123).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  MER-REJECT-STATUS       PIC XX.
