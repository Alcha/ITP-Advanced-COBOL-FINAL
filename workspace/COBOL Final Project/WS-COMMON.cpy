@@ -0,0 +1,15 @@
+      *Skeleton COBOL Copybook - Common date/time/error/operator block
+      *Shared by all VFX, CAP1 and VISA programs so the header date
+      *stamp and operator-id fields are only defined in one place.
+       01  WS-TSTAMP                   PIC X(21).
+       01  WS-TSTAMP-R REDEFINES WS-TSTAMP.
+           03  WS-YEAR                 PIC X(4).
+           03  WS-MONTH                PIC X(2).
+           03  WS-DAY                  PIC X(2).
+           03  WS-HOUR                 PIC X(2).
+           03  WS-MINUTE               PIC X(2).
+           03  WS-SECOND               PIC X(2).
+           03  WS-HUNDREDTH            PIC X(2).
+           03  WS-TZ                   PIC X(5).
+       01  WS-ERROR                    PIC X(40).
+       01  WS-OPERATOR-ID               PIC X(8).
