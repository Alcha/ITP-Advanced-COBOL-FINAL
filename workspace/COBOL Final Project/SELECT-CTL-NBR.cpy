@@ -0,0 +1,10 @@
+      *Skeleton COBOL Copybook - Shared next-number control file
+      *Hands out the next sequence number for a named counter (the
+      *Vuflix member id, the Capital One account number, etc.) so
+      *callers never have to rescan a master file to find "the max".
+           SELECT CTL-NBR-FILE
+               ASSIGN TO "CTLNBRFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-NBR-NAME
+               FILE STATUS IS WS-CTL-STATUS.
