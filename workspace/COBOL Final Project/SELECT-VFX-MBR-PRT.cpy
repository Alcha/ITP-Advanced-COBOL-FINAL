@@ -0,0 +1,5 @@
+      *Skeleton COBOL Copybook - Vuflix member inquiry print listing
+           SELECT VFX-MBR-PRT-FILE
+               ASSIGN TO "VFXMBRPRT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MBR-PRT-STATUS.
