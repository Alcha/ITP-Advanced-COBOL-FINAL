@@ -1,4 +1,14 @@
       *Skeleton COBOL Copybook - KATIE TRAN - 4/7/2014
+       01  MBRIDSCREEN.
+           03  BLANK SCREEN.
+           03  MBRID-HEAD.
+               05  LINE 01 COL 01 VALUE "PURCHASE TITLE".
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 06 COL 30 VALUE "VUFLIX MEMBER SIGN-IN".
+               05  LINE 10 COL 28 VALUE "Enter your member ID".
+               05  LINE 10 COL 50 PIC 9(8) TO VFX-3-MBR-ID
+                                           FULL REQUIRED AUTO.
+
        01  PTSCREEN-HEADER.
            03  BLANK SCREEN.
            03  PURCHASETITLE.
@@ -68,8 +78,20 @@
                05  LINE 11 COL 31 VALUE "   2) NAME     ".
                05  LINE 12 COL 31 VALUE "   3) GENRE  ".
                05  LINE 13 COL 31 VALUE "   4) PRICE ".
+               05  LINE 14 COL 31 VALUE "   5) SEARCH ".
                05  LINE 22 COL 31 VALUE "Selection   (X=exit)".
                05  LINE 22 COL 41 PIC X TO VFX-3-SEL AUTO.
+
+       01  SEARCHSCREEN.
+           03  BLANK SCREEN.
+           03  SEARCH-HEAD.
+               05  LINE 01 COL 01 VALUE "PURCHASE TITLE".
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 08 COL 28 VALUE "SEARCH BY (I)D OR (T)ITLE:".
+               05  LINE 08 COL 56 PIC X TO VFX-3-SCH-MODE AUTO.
+               05  LINE 10 COL 28 VALUE "ENTER VALUE:".
+               05  LINE 10 COL 41 PIC X(30) TO VFX-3-SCH-VALUE
+                                           FULL REQUIRED AUTO.
        
        01  PTSCREEN-LABEL.
            03  PURCHASETITLE.
@@ -87,8 +109,10 @@
       
        01  PTSCREEN-PURCHASE.
            03  LINE 23 COL 01 VALUE "ENTER MOVIE ID:".
-           03  LINE 23 COL 17 PIC X(8) TO VFX-3-VML-ID 
+           03  LINE 23 COL 17 PIC X(8) TO VFX-3-VML-ID
                                        FULL REQUIRED AUTO.
+           03  LINE 23 COL 30 VALUE "PROMO CODE (OPTIONAL):".
+           03  LINE 23 COL 53 PIC X(10) TO VFX-3-PROMO-CODE AUTO.
        01  PURCHASED.
            03  LINE 24 COL 01 VALUE SPACES.
            03  LINE 24 COL 01 VALUE "PURCHASE COMPLETE!".
@@ -96,6 +120,22 @@
        01  ALREADY.
            03  LINE 24 COL 01 VALUE SPACES.
            03  LINE 24 COL 01 VALUE "ALREADY PURCHASED...".
+
+       01  END-FILE.
+           03  LINE 24 COL 01 VALUE SPACES.
+           03  LINE 24 COL 01 VALUE "END OF LIST - PRESS ENTER".
+
+       01  PTSCREEN-WISHLIST.
+           03  LINE 23 COL 01 VALUE "ENTER MOVIE ID TO WISHLIST:".
+           03  LINE 23 COL 29 PIC X(8) TO VFX-3-VML-ID
+                                       FULL REQUIRED AUTO.
+       01  WISHLISTED.
+           03  LINE 24 COL 01 VALUE SPACES.
+           03  LINE 24 COL 01 VALUE "ADDED TO WISHLIST!".
+
+       01  ALREADYWISH.
+           03  LINE 24 COL 01 VALUE SPACES.
+           03  LINE 24 COL 01 VALUE "ALREADY ON WISHLIST...".
        
        01  PTSCREEN-PURCHASE-MORE.
                05 BLANK LINE.
