@@ -9,14 +9,19 @@
        environment division.
        COPY SELECT-VFX-MBR.
        COPY SELECT-ZIP.
-      *----------------------------------------------------------------- 
+       COPY SELECT-JOB-LOG.
+       COPY SELECT-VFX-MBR-PRT.
+      *-----------------------------------------------------------------
        data division.
        COPY FD-VFX-MBR.
        COPY FD-ZIP.
+       COPY FD-JOB-LOG.
+       COPY FD-VFX-MBR-PRT.
        
        working-storage section.
        COPY WS-VFX.
-      *Screen Section is in screen copybook due to WS needs. 
+
+       screen section.
        COPY SCREEN-VFX-7-MBR-INQ.
        
       *-----------------------------------------------------------------
@@ -24,8 +29,22 @@
        100-MAIN.
            MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
            MOVE 'G3-VFX-7-MBR-INQ' TO VFX-M-PROG.
-           OPEN INPUT  VM-FILE
-                       ZIP-MST-OUT.
+           OPEN I-O    VM-FILE.
+           OPEN INPUT  ZIP-MST-OUT.
+           OPEN EXTEND JOB-LOG-FILE.
+           MOVE WS-TSTAMP  TO JOB-LOG-TSTAMP.
+           MOVE VFX-M-PROG TO JOB-LOG-PROGRAM.
+           MOVE "START"    TO JOB-LOG-EVENT.
+           MOVE ZERO       TO JOB-LOG-COUNT.
+           MOVE SPACES     TO JOB-LOG-STATUS.
+           WRITE JOB-LOG-REC.
+           DISPLAY "ENTER OPERATOR ID: ".
+           ACCEPT WS-OPERATOR-ID.
+           DISPLAY "PRINT LISTINGS TO A FILE AS YOU BROWSE? (Y/N): ".
+           ACCEPT WS-PRINT-FLAG.
+           IF WS-PRINTING
+               OPEN OUTPUT VFX-MBR-PRT-FILE
+           END-IF.
            MOVE SPACES TO VFX-M-SEL.
            PERFORM UNTIL VFX-M-SEL = 'X' OR 'x'
                MOVE SPACES TO VFX-M-SEL
@@ -36,72 +55,254 @@
                    WHEN '1' PERFORM 200-ID
                    WHEN '2' PERFORM 300-LNAME
                    WHEN '3' PERFORM 400-EMAIL
+                   WHEN '4' PERFORM 450-ZIP
+                   WHEN '5' PERFORM 350-LNAME-ZIP
                END-EVALUATE
            END-PERFORM.
+           MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+           MOVE WS-TSTAMP        TO JOB-LOG-TSTAMP.
+           MOVE VFX-M-PROG       TO JOB-LOG-PROGRAM.
+           MOVE "END"            TO JOB-LOG-EVENT.
+           MOVE WS-JOB-LOG-COUNT TO JOB-LOG-COUNT.
+           MOVE "COMPLETE"       TO JOB-LOG-STATUS.
+           WRITE JOB-LOG-REC.
+           IF WS-PRINTING
+               CLOSE VFX-MBR-PRT-FILE
+           END-IF.
            CLOSE   VM-FILE
-                   ZIP-MST-OUT.
+                   ZIP-MST-OUT
+                   JOB-LOG-FILE.
            EXIT PROGRAM.
            STOP RUN.
       *-----------------------------------------------------------------
        200-ID.
            DISPLAY IDSCREEN.
            ACCEPT CHOOSEID.
+           MOVE '1' TO VFX-7-MODE.
+           MOVE ZERO TO VFX-7-PAGE-TOP.
            MOVE VFX-4-SEARCH-ID TO VM-ID-KEY.
-           START VM-FILE KEY NOT LESS THAN VM-ID-KEY.
+           START VM-FILE KEY NOT LESS THAN VM-ID-KEY
+               INVALID KEY
+                   MOVE 'Y' TO VFX-7-EOF-FLAG
+           END-START.
            PERFORM 500-DISPLAY.
       *-----------------------------------------------------------------
        300-LNAME.
            DISPLAY LNAMESCREEN.
            ACCEPT CHOOSELNAME.
+           MOVE '2' TO VFX-7-MODE.
+           MOVE ZERO TO VFX-7-PAGE-TOP.
            MOVE VFX-7-LNAME TO VM-LNAME-KEY.
-           START VM-FILE KEY NOT LESS THAN VM-LNAME-KEY.
+           START VM-FILE KEY NOT LESS THAN VM-LNAME-KEY
+               INVALID KEY
+                   MOVE 'Y' TO VFX-7-EOF-FLAG
+           END-START.
            PERFORM 500-DISPLAY.
       *-----------------------------------------------------------------
-       400-EMAIL. 
+       400-EMAIL.
            DISPLAY EMAILSCREEN.
            ACCEPT CHOOSEEMAIL.
+           MOVE '3' TO VFX-7-MODE.
+           MOVE ZERO TO VFX-7-PAGE-TOP.
            MOVE VFX-7-EMAIL TO VM-EMAIL-KEY.
-           START VM-FILE KEY NOT LESS THAN VM-EMAIL-KEY.
+           START VM-FILE KEY NOT LESS THAN VM-EMAIL-KEY
+               INVALID KEY
+                   MOVE 'Y' TO VFX-7-EOF-FLAG
+           END-START.
            PERFORM 500-DISPLAY.
-       
       *-----------------------------------------------------------------
-       500-DISPLAY. 
+      *350-LNAME-ZIP narrows a common-last-name lookup down to one
+      *area code by requiring both an exact VM-LNAME-KEY match and an
+      *exact VM-ZIP-KEY match, using the same ZIP-MST-OUT cross
+      *reference 450-ZIP/600-MBR-DISP already rely on for area data.
+      *It STARTs on VM-LNAME-KEY, same as 300-LNAME, since there is no
+      *combined lname+zip key to START on directly.
+       350-LNAME-ZIP.
+           DISPLAY LNAMEZIPSCREEN.
+           ACCEPT LNAMEZIPSCREEN.
+           MOVE '5' TO VFX-7-MODE.
+           MOVE ZERO TO VFX-7-PAGE-TOP.
+           MOVE VFX-7-LNAME TO VM-LNAME-KEY.
+           START VM-FILE KEY NOT LESS THAN VM-LNAME-KEY
+               INVALID KEY
+                   MOVE 'Y' TO VFX-7-EOF-FLAG
+           END-START.
+           PERFORM 500-DISPLAY.
+      *-----------------------------------------------------------------
+      *450-ZIP pulls every member in a given area for regional mailings,
+      *starting VM-FILE on the VM-ZIP-KEY alternate key the same way
+      *200-ID/300-LNAME/400-EMAIL start it on their own key.
+       450-ZIP.
+           DISPLAY ZIPSCREEN.
+           ACCEPT CHOOSEZIP.
+           MOVE '4' TO VFX-7-MODE.
+           MOVE ZERO TO VFX-7-PAGE-TOP.
+           MOVE VFX-7-ZIP TO VM-ZIP-KEY.
+           START VM-FILE KEY NOT LESS THAN VM-ZIP-KEY
+               INVALID KEY
+                   MOVE 'Y' TO VFX-7-EOF-FLAG
+           END-START.
+           PERFORM 500-DISPLAY.
+
+      *-----------------------------------------------------------------
+      *500-DISPLAY shows one page at a time and lets the operator move
+      *forward with 'N', back with 'B' (req 007 - previously there was
+      *no way to re-see a prior page without restarting the search from
+      *200-ID/300-LNAME/400-EMAIL), view a detail record with 'V', or
+      *exit with 'X'.
+       500-DISPLAY.
+           MOVE 'N' TO VFX-7-EOF-FLAG.
+           PERFORM 510-READ-PAGE.
+           MOVE SPACES TO WS-RESP.
+           PERFORM UNTIL WS-RESP = 'X' OR 'x'
+               MOVE SPACES TO WS-RESP
+               IF COUNTER > 15
+                   DISPLAY CONT-FILE
+                   ACCEPT CONT-FILE
+               ELSE
+                   DISPLAY END-FILE
+                   ACCEPT END-FILE
+               END-IF
+               EVALUATE WS-RESP
+                   WHEN 'V' WHEN 'v'
+                       DISPLAY PTSCREEN-EDIT
+                       ACCEPT  PTSCREEN-EDIT
+                       PERFORM 600-MBR-DISP
+                       MOVE SPACES TO WS-RESP
+                   WHEN 'N' WHEN 'n'
+                       IF COUNTER > 15 AND NOT VFX-7-EOF
+                           PERFORM 510-READ-PAGE
+                       END-IF
+                   WHEN 'B' WHEN 'b'
+                       PERFORM 520-PAGE-BACK
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+      *-----------------------------------------------------------------
+      *510-READ-PAGE reads (up to) one page of 16 records forward and
+      *remembers the key the page started on in VFX-7-PAGE-STACK so
+      *520-PAGE-BACK can re-START there later.
+       510-READ-PAGE.
            DISPLAY DISPLAY-SCREEN.
            DISPLAY SPACES.
            DISPLAY SPACES.
-           
            MOVE ZERO TO COUNTER.
-           PERFORM UNTIL COUNTER > 15
+           PERFORM UNTIL COUNTER > 15 OR VFX-7-EOF
                ADD 1 TO COUNTER
                READ VM-FILE NEXT RECORD
                    AT END
-                       MOVE 20 TO COUNTER
+                       MOVE 'Y' TO VFX-7-EOF-FLAG
                    NOT AT END
-                       MOVE VM-ID TO MBR-ID
-                       MOVE VM-LNAME TO MBR-LNAME
-                       MOVE VM-FNAME TO MBR-FNAME
-                       MOVE VM-EMAIL TO MBR-EMAIL
-                       DISPLAY DISP-REC
+                       IF (VFX-7-MODE = '5'
+                               AND VM-LNAME-KEY NOT = VFX-7-LNAME)
+                          OR (VFX-7-MODE = '4'
+                               AND VM-ZIP-KEY NOT = VFX-7-ZIP)
+                           MOVE 'Y' TO VFX-7-EOF-FLAG
+                       ELSE
+                           IF COUNTER = 1
+                               PERFORM 515-PUSH-PAGE-KEY
+                           END-IF
+                           IF VM-ACTIVE
+                                   AND (VFX-7-MODE = '1'
+                                        OR VFX-7-MODE = '2'
+                                        OR VFX-7-MODE = '3'
+                                        OR VM-ZIP-KEY = VFX-7-ZIP)
+                               MOVE VM-ID-KEY    TO MBR-ID
+                               MOVE VM-LNAME-KEY TO MBR-LNAME
+                               MOVE VM-FNAME     TO MBR-FNAME
+                               MOVE VM-EMAIL-KEY TO MBR-EMAIL
+                               DISPLAY DISP-REC
+                               IF WS-PRINTING
+                                   PERFORM 530-PRINT-LINE
+                               END-IF
+                               ADD 1 TO WS-JOB-LOG-COUNT
+                           END-IF
+                       END-IF
            END-PERFORM.
-           PERFORM UNTIL WS-RESP = 'X' OR 'x'
+      *-----------------------------------------------------------------
+      *530-PRINT-LINE writes the same row just shown on DISP-REC out to
+      *VFX-MBR-PRT-FILE so operations can get a hard-copy member
+      *listing instead of retyping what scrolled by on the terminal.
+       530-PRINT-LINE.
+           MOVE SPACES TO MBR-PRT-LINE.
+           STRING MBR-ID      DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               MBR-LNAME      DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               MBR-FNAME      DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               MBR-EMAIL      DELIMITED BY SIZE
+               INTO MBR-PRT-LINE.
+           WRITE MBR-PRT-LINE.
+      *-----------------------------------------------------------------
+      *515-PUSH-PAGE-KEY stops paging rather than run off the end of
+      *VFX-7-PAGE-STACK once a search (e.g. a common last name) has
+      *paged through more results than the table can track a "back"
+      *key for - 100 pages of 16 is already a 1600-row result set, at
+      *which point narrowing the search is the right answer anyway.
+       515-PUSH-PAGE-KEY.
+           IF VFX-7-PAGE-TOP >= 100
+               DISPLAY "TOO MANY RESULTS - NARROW YOUR SEARCH"
+               DISPLAY "PRESS 'ENTER' TO STOP PAGING"
+               ACCEPT WS-RESP
+               MOVE 'Y' TO VFX-7-EOF-FLAG
+           ELSE
+               ADD 1 TO VFX-7-PAGE-TOP
+               EVALUATE VFX-7-MODE
+                   WHEN '1'
+                       MOVE VM-ID-KEY    TO
+                           VFX-7-PAGE-KEY(VFX-7-PAGE-TOP)
+                   WHEN '2'
+                       MOVE VM-LNAME-KEY TO
+                           VFX-7-PAGE-KEY(VFX-7-PAGE-TOP)
+                   WHEN '3'
+                       MOVE VM-EMAIL-KEY TO
+                           VFX-7-PAGE-KEY(VFX-7-PAGE-TOP)
+                   WHEN '4'
+                       MOVE VM-ZIP-KEY   TO
+                           VFX-7-PAGE-KEY(VFX-7-PAGE-TOP)
+                   WHEN '5'
+                       MOVE VM-LNAME-KEY TO
+                           VFX-7-PAGE-KEY(VFX-7-PAGE-TOP)
+               END-EVALUATE
+           END-IF.
+      *-----------------------------------------------------------------
+      *520-PAGE-BACK re-STARTs on the key the previous page began on.
+      *There is nothing to go back to from the first page.
+       520-PAGE-BACK.
+           IF VFX-7-PAGE-TOP > 1
+               SUBTRACT 1 FROM VFX-7-PAGE-TOP
+               EVALUATE VFX-7-MODE
+                   WHEN '1'
+                       MOVE VFX-7-PAGE-KEY(VFX-7-PAGE-TOP)
+                           TO VM-ID-KEY
+                       START VM-FILE KEY NOT LESS THAN VM-ID-KEY
+                   WHEN '2'
+                       MOVE VFX-7-PAGE-KEY(VFX-7-PAGE-TOP)
+                           TO VM-LNAME-KEY
+                       START VM-FILE KEY NOT LESS THAN VM-LNAME-KEY
+                   WHEN '3'
+                       MOVE VFX-7-PAGE-KEY(VFX-7-PAGE-TOP)
+                           TO VM-EMAIL-KEY
+                       START VM-FILE KEY NOT LESS THAN VM-EMAIL-KEY
+                   WHEN '4'
+                       MOVE VFX-7-PAGE-KEY(VFX-7-PAGE-TOP)
+                           TO VM-ZIP-KEY
+                       START VM-FILE KEY NOT LESS THAN VM-ZIP-KEY
+                   WHEN '5'
+                       MOVE VFX-7-PAGE-KEY(VFX-7-PAGE-TOP)
+                           TO VM-LNAME-KEY
+                       START VM-FILE KEY NOT LESS THAN VM-LNAME-KEY
+               END-EVALUATE
+               SUBTRACT 1 FROM VFX-7-PAGE-TOP
+               MOVE 'N' TO VFX-7-EOF-FLAG
+               PERFORM 510-READ-PAGE
+           ELSE
+               DISPLAY ERRORSCREEN
+               ACCEPT WS-RESP
                MOVE SPACES TO WS-RESP
-               IF COUNTER = 16
-                   DISPLAY CONT-FILE
-                   ACCEPT CONT-FILE
-               ELSE
-                   DISPLAY END-FILE
-                   ACCEPT END-FILE
-               END-IF
-               IF WS-RESP = 'V' OR 'v'
-                   DISPLAY PTSCREEN-EDIT
-                   ACCEPT  PTSCREEN-EDIT
-                   PERFORM 600-MBR-DISP
-                   MOVE 'X' TO WS-RESP
-               ELSE
-               IF WS-RESP = 'N' OR 'n'
-                   CONTINUE
-               END-IF.
-           
+           END-IF.
       *-----------------------------------------------------------------
        600-MBR-DISP.
            MOVE VFX-7-MBR-ID TO VM-ID-KEY.
@@ -110,13 +311,100 @@
                    DISPLAY ERRORSCREEN
                    ACCEPT WS-RESP
                NOT INVALID KEY
-                   MOVE    VM-ZIP      TO                  ZIP-KEY
+                   MOVE    VM-ZIP-KEY  TO                  ZIP-KEY
                    START   ZIP-MST-OUT KEY NOT LESS THAN   ZIP-KEY
+                       INVALID KEY
+                           MOVE SPACES TO VFX-7-CITY VFX-7-STATE
+                   END-START
                    READ    ZIP-MST-OUT KEY IS              ZIP-KEY
-                   MOVE    ZIP-CITYO   TO                  VFX-7-CITY
-                   MOVE    ZIP-STATEO  TO                  VFX-7-STATE
+                       INVALID KEY
+                           MOVE SPACES TO VFX-7-CITY VFX-7-STATE
+                       NOT INVALID KEY
+                           MOVE ZIP-CITYO   TO              VFX-7-CITY
+                           MOVE ZIP-STATEO  TO              VFX-7-STATE
+                   END-READ
                    DISPLAY MBRSCREEN
-                   ACCEPT WS-RESP
+                   ACCEPT MBRSCREEN
+                   IF WS-RESP = 'E' OR 'e'
+                       PERFORM 610-EDIT-MBR
+                   END-IF
+                   IF WS-RESP = 'C' OR 'c'
+                       PERFORM 620-CANCEL-MBR
+                   END-IF
                    MOVE SPACES TO WS-RESP
-           END-READ.        
-           
\ No newline at end of file
+           END-READ.
+      *-----------------------------------------------------------------
+      *610-EDIT-MBR lets the operator fix a wrong address/zip/phone/
+      *email from the detail screen instead of there being no edit path
+      *at all; VM-REC is already positioned on the record just viewed.
+      *Loops back around on a validation failure the same way
+      *G3-VFX-1-ADD's 100-ACCEPT does, instead of letting a garbage
+      *zip/email/phone back into VM-FILE through the edit path.
+       610-EDIT-MBR.
+           MOVE SPACES TO VFX-7-EDIT-RESP.
+           MOVE SPACES TO VFX-7-EDIT-MSG.
+           PERFORM UNTIL VFX-7-EDIT-RESP NOT = 'Y' AND
+                   VFX-7-EDIT-RESP NOT = 'y'
+               DISPLAY MBREDITSCREEN
+               ACCEPT  MBREDITSCREEN
+               IF VFX-7-EDIT-RESP = 'Y' OR 'y'
+                   PERFORM 615-VALIDATE-EDIT
+                   IF VFX-7-EDIT-MSG NOT = SPACES
+                       CONTINUE
+                   ELSE
+                       MOVE WS-OPERATOR-ID TO VM-OPERATOR-ID
+                       REWRITE VM-REC
+                           INVALID KEY
+                               DISPLAY ERRORSCREEN
+                               ACCEPT WS-RESP
+                       END-REWRITE
+                       MOVE 'N' TO VFX-7-EDIT-RESP
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *-----------------------------------------------------------------
+      *615-VALIDATE-EDIT runs the same zip/email/phone checks
+      *150-VALIDATE runs on the add screen in G3-VFX-1-ADD.cbl, against
+      *the values just retyped on MBREDITSCREEN.
+       615-VALIDATE-EDIT.
+           MOVE SPACES TO VFX-7-EDIT-MSG.
+           IF VM-ZIP-KEY = ZERO
+               MOVE "INVALID ZIP CODE" TO VFX-7-EDIT-MSG
+           END-IF.
+           IF VFX-7-EDIT-MSG = SPACES
+               MOVE ZERO TO VFX-1-AT-COUNT
+               INSPECT VM-EMAIL-KEY TALLYING VFX-1-AT-COUNT
+                   FOR ALL "@"
+               IF VFX-1-AT-COUNT = ZERO
+                   MOVE "INVALID EMAIL - MUST CONTAIN @" TO
+                       VFX-7-EDIT-MSG
+               END-IF
+           END-IF.
+           IF VFX-7-EDIT-MSG = SPACES
+               MOVE ZERO TO VFX-1-DIGIT-COUNT
+               INSPECT VM-PHONE TALLYING VFX-1-DIGIT-COUNT
+                   FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4" ALL "5"
+                       ALL "6" ALL "7" ALL "8" ALL "9"
+               IF VFX-1-DIGIT-COUNT < 10
+                   MOVE "INVALID PHONE - NEEDS 10 DIGITS" TO
+                       VFX-7-EDIT-MSG
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+      *620-CANCEL-MBR soft-deletes a membership by flipping VM-STATUS
+      *to canceled instead of deleting VM-REC outright, so purchase
+      *history in FD-VFX-PUR keyed by member ID stays intact and this
+      *member simply stops showing up in 510-READ-PAGE's active browse.
+       620-CANCEL-MBR.
+           MOVE SPACES TO VFX-7-EDIT-RESP.
+           DISPLAY CANCELSCREEN.
+           ACCEPT  CANCELSCREEN.
+           IF VFX-7-EDIT-RESP = 'Y' OR 'y'
+               SET VM-CANCELED TO TRUE
+               MOVE WS-OPERATOR-ID TO VM-OPERATOR-ID
+               REWRITE VM-REC
+                   INVALID KEY
+                       DISPLAY ERRORSCREEN
+                       ACCEPT WS-RESP
+               END-REWRITE
+           END-IF.
