@@ -0,0 +1,24 @@
+      *Skeleton COBOL Copybook - Shared Capital One working storage
+      *Used by G3-CAP1-U-ADD.
+       COPY WS-COMMON.
+       01  WS-CAP1-STATUS              PIC XX.
+       01  WS-ZIP-STATUS               PIC XX.
+       01  WS-ZIP-TXT-STATUS           PIC XX.
+       01  WS-CTL-STATUS               PIC XX.
+       01  WS-CTL-CAP1-NAME            PIC X(10) VALUE "CAP1ACCT".
+       01  WS-JOB-LOG-STATUS           PIC XX.
+       01  CAP1-M-PROG                 PIC X(20).
+       01  CAP1-M-SEL                  PIC X.
+       01  CAP1-RESP                   PIC X.
+       01  WS-ACCNT-NUM                PIC 9(8).
+       01  WS-FNAME                    PIC X(20).
+       01  WS-LNAME                    PIC X(20).
+       01  WS-ADDRESS                  PIC X(20).
+       01  WS-ZIP                      PIC 9(5).
+       01  WS-EMAIL                    PIC X(30).
+       01  CAP1-AT-COUNT               PIC 9(2).
+       01  CAP1-CITY                   PIC X(20).
+       01  CAP1-STATE                  PIC X(2).
+       01  CAP1-ZIP-FOUND-FLAG         PIC X.
+       01  CAP1-ADD-FAILED-FLAG        PIC X VALUE 'N'.
+           88  CAP1-ADD-FAILED         VALUE 'Y'.
