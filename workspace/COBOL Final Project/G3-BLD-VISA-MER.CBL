@@ -9,33 +9,200 @@
        environment division.
        configuration section.
        COPY SELECT-MER.
-      *----------------------------------------------------------------- 
+       COPY SELECT-MER-REJECT.
+       COPY SELECT-MER-CKPT.
+       COPY SELECT-JOB-LOG.
+      *-----------------------------------------------------------------
        data division.
        COPY FD-MER.
+       COPY FD-MER-REJECT.
+       COPY FD-MER-CKPT.
+       COPY FD-JOB-LOG.
        working-storage section.
-       
+
        01  MISC.
            03  WS-STAT                     PIC XX.
+           03  WS-STAT-TXT                 PIC XX.
+           03  WS-REJECT-STATUS            PIC XX.
+           03  WS-CKPT-STATUS              PIC XX.
+           03  WS-JOB-LOG-STATUS           PIC XX.
+           03  WS-TSTAMP                   PIC X(21).
+           03  WS-CKPT-NAME                PIC X(10) VALUE "MERBUILD".
+           03  WS-LAST-ID-PROCESSED        PIC X(8).
+           03  WS-RESUME-FLAG              PIC X VALUE 'N'.
+               88  WS-RESUMING             VALUE 'Y'.
            03  WS-CHECK                    PIC X.
            03  WS-COUNTER                  PIC 9(4) VALUE ZERO.
-      *-----------------------------------------------------------------     
+           03  WS-REJECT-COUNTER           PIC 9(4) VALUE ZERO.
+           03  WS-TRAILER-FLAG             PIC X VALUE 'N'.
+               88  WS-TRAILER-SEEN         VALUE 'Y'.
+           03  WS-TOTAL-PROCESSED          PIC 9(4).
+           03  WS-RECON-MSG                PIC X(22) VALUE
+               "NO TRAILER FOUND".
+           03  WS-SAVE-OPERATOR-ID         PIC X(8).
+      *-----------------------------------------------------------------
        procedure division.
+      *-----------------------------------------------------------------
+      *100-MAIN now does a delta load: MER-FILE is opened I-O instead
+      *of OUTPUT, so a merchant already on file from a prior run, or
+      *added/edited through G3-VISA-MER-EDIT, survives a rerun - only
+      *the merchants present in today's MER-FILE-TXT extract are
+      *added or updated. 050-LOAD-CHECKPOINT lets an abended run
+      *resume past whatever it already finished instead of forcing a
+      *full redo of the batch window.
        100-MAIN.
            OPEN INPUT MER-FILE-TXT.
-           OPEN OUTPUT MER-FILE.
+           OPEN I-O MER-FILE.
+           OPEN OUTPUT MER-REJECT-FILE.
+           OPEN I-O MER-CKPT-FILE.
+           OPEN EXTEND JOB-LOG-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+           MOVE WS-TSTAMP        TO JOB-LOG-TSTAMP.
+           MOVE "G3-BLD-VISA-MER" TO JOB-LOG-PROGRAM.
+           MOVE "START"          TO JOB-LOG-EVENT.
+           MOVE ZERO             TO JOB-LOG-COUNT.
+           MOVE SPACES           TO JOB-LOG-STATUS.
+           WRITE JOB-LOG-REC.
+           PERFORM 050-LOAD-CHECKPOINT.
            PERFORM UNTIL WS-CHECK = 'Y'
                READ MER-FILE-TXT
                    AT END
                        MOVE 'Y' TO WS-CHECK
                    NOT AT END
-                       WRITE MER-REC FROM MER-REC-TXT
-                       ADD 1 TO WS-COUNTER
+                       IF MER-TRAILER-TAG = "TRAILER "
+                           PERFORM 300-RECONCILE
+                           MOVE 'Y' TO WS-CHECK
+                       ELSE
+                           IF WS-RESUMING AND
+                                   MER-ID-TXT NOT > WS-LAST-ID-PROCESSED
+                               CONTINUE
+                           ELSE
+                               PERFORM 400-WRITE-OR-UPDATE
+                               PERFORM 500-SAVE-CHECKPOINT
+                           END-IF
+                       END-IF
            END-PERFORM.
            DISPLAY "G3_BLD_VISA_MER".
            DISPLAY "    COMPLETED ADDING ", WS-COUNTER.
+           DISPLAY "    REJECTED ", WS-REJECT-COUNTER.
            DISPLAY "    ENDED WITH STATUS CODE OF ", WS-STAT.
+           IF NOT WS-TRAILER-SEEN
+               DISPLAY "    NO TRAILER CONTROL RECORD FOUND - COUNT "
+               DISPLAY "    NOT RECONCILED"
+           ELSE
+               PERFORM 600-CLEAR-CHECKPOINT
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+           MOVE WS-TSTAMP        TO JOB-LOG-TSTAMP.
+           MOVE "G3-BLD-VISA-MER" TO JOB-LOG-PROGRAM.
+           MOVE "END"            TO JOB-LOG-EVENT.
+           MOVE WS-COUNTER       TO JOB-LOG-COUNT.
+           MOVE WS-RECON-MSG     TO JOB-LOG-STATUS.
+           WRITE JOB-LOG-REC.
           CLOSE MER-FILE-TXT
-                MER-FILE.
+                MER-FILE
+                MER-REJECT-FILE
+                MER-CKPT-FILE
+                JOB-LOG-FILE.
            EXIT PROGRAM.
+      *-----------------------------------------------------------------
+      *050-LOAD-CHECKPOINT picks up the last MER-ID a prior, abended
+      *run had already written, so this run can skip straight past it
+      *instead of reprocessing the whole extract from the top.
+       050-LOAD-CHECKPOINT.
+           MOVE 'N' TO WS-RESUME-FLAG.
+           READ MER-CKPT-FILE KEY IS WS-CKPT-NAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE MER-CKPT-LAST-ID TO WS-LAST-ID-PROCESSED
+                   SET WS-RESUMING TO TRUE
+                   DISPLAY "    RESUMING BUILD AFTER ",
+                           WS-LAST-ID-PROCESSED
+           END-READ.
+      *-----------------------------------------------------------------
+      *500-SAVE-CHECKPOINT records the last MER-ID successfully
+      *processed so a rerun after an abend knows how far this run got.
+       500-SAVE-CHECKPOINT.
+           MOVE WS-CKPT-NAME TO MER-CKPT-NAME.
+           MOVE MER-ID-TXT TO MER-CKPT-LAST-ID.
+           REWRITE MER-CKPT-REC
+               INVALID KEY
+                   WRITE MER-CKPT-REC
+           END-REWRITE.
+      *-----------------------------------------------------------------
+      *600-CLEAR-CHECKPOINT removes the checkpoint once the whole
+      *extract has been read and reconciled, so tomorrow's run starts
+      *clean instead of skipping records from a different extract.
+       600-CLEAR-CHECKPOINT.
+           MOVE WS-CKPT-NAME TO MER-CKPT-NAME.
+           DELETE MER-CKPT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+      *-----------------------------------------------------------------
+      *400-WRITE-OR-UPDATE tries to add the merchant as new; a "22"
+      *duplicate key status means that merchant is already on file, so
+      *it's REWRITten with the day's extract values instead of being
+      *treated as a reject. Any other bad status still goes to the
+      *reject file. MER-ID is keyed off MER-ID-TXT before the WRITE is
+      *even attempted so MER-OPERATOR-ID can be read off the existing
+      *row first - the WRITE's own FROM move blanks MER-REC's trailing
+      *MER-OPERATOR-ID byte for byte (MER-REC-TXT doesn't carry that
+      *field at all), so it has to be saved before that happens and
+      *restored onto the REWRITE, or a nightly delta load would wipe
+      *out who last touched the record through G3-VISA-MER-EDIT.
+       400-WRITE-OR-UPDATE.
+           MOVE MER-ID-TXT TO MER-ID.
+           READ MER-FILE
+               INVALID KEY
+                   MOVE SPACES TO WS-SAVE-OPERATOR-ID
+               NOT INVALID KEY
+                   MOVE MER-OPERATOR-ID TO WS-SAVE-OPERATOR-ID
+           END-READ.
+           WRITE MER-REC FROM MER-REC-TXT.
+           IF WS-STAT = "00"
+               ADD 1 TO WS-COUNTER
+           ELSE
+               IF WS-STAT = "22"
+                   MOVE MER-REC-TXT TO MER-REC
+                   MOVE WS-SAVE-OPERATOR-ID TO MER-OPERATOR-ID
+                   REWRITE MER-REC
+                   IF WS-STAT = "00"
+                       ADD 1 TO WS-COUNTER
+                   ELSE
+                       PERFORM 200-REJECT
+                   END-IF
+               ELSE
+                   PERFORM 200-REJECT
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+      *200-REJECT writes a record that failed the ISAM WRITE/REWRITE
+      *to MER-REJECT-FILE along with the status code instead of
+      *letting it silently disappear.
+       200-REJECT.
+           MOVE MER-REC-TXT TO MER-REJECT-DATA.
+           MOVE WS-STAT TO MER-REJECT-STATUS.
+           WRITE MER-REJECT-REC.
+           ADD 1 TO WS-REJECT-COUNTER.
+      *-----------------------------------------------------------------
+      *300-RECONCILE compares the trailer control-total record's
+      *expected count to what was actually read out of MER-FILE-TXT
+      *(added plus rejected), so a truncated upstream extract gets
+      *flagged instead of the job just quietly reporting whatever
+      *count it happened to process.
+       300-RECONCILE.
+           SET WS-TRAILER-SEEN TO TRUE.
+           COMPUTE WS-TOTAL-PROCESSED = WS-COUNTER + WS-REJECT-COUNTER.
+           DISPLAY "    EXPECTED ", MER-TRAILER-COUNT,
+                   " RECORDS, PROCESSED ", WS-TOTAL-PROCESSED.
+           IF WS-TOTAL-PROCESSED NOT = MER-TRAILER-COUNT
+               DISPLAY "    *** CONTROL TOTAL MISMATCH ***"
+               MOVE "CONTROL TOTAL MISMATCH" TO WS-RECON-MSG
+           ELSE
+               DISPLAY "    CONTROL TOTAL RECONCILED OK"
+               MOVE "RECONCILED OK" TO WS-RECON-MSG
+           END-IF.
 
 
