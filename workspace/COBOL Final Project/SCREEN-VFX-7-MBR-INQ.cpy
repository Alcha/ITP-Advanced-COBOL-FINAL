@@ -0,0 +1,168 @@
+      *Skeleton COBOL Copybook - D. Sawyer - 04/22/2014
+       01  MENUSCREEN.
+           03  BLANK SCREEN.
+           03  MENU-HEAD.
+               05  LINE 01 COL 01 PIC X(15) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE "/".
+               05  LINE 01 COL 74 PIC X(2) FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE "/".
+               05  LINE 01 COL 77 PIC X(4) FROM WS-YEAR.
+               05  LINE 08 COL 31 VALUE "   SEARCH BY   ".
+               05  LINE 10 COL 31 VALUE "   1) ID       ".
+               05  LINE 11 COL 31 VALUE "   2) LAST NAME".
+               05  LINE 12 COL 31 VALUE "   3) EMAIL    ".
+               05  LINE 13 COL 31 VALUE "   4) ZIP      ".
+               05  LINE 14 COL 31 VALUE "   5) LAST NAME+ZIP ".
+               05  LINE 22 COL 31 VALUE "Selection   (X=exit)".
+               05  LINE 22 COL 41 PIC X TO VFX-M-SEL AUTO.
+
+       01  IDSCREEN.
+           03  BLANK SCREEN.
+           03  IDSCREEN-HEAD.
+               05  LINE 01 COL 01 PIC X(15) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 08 COL 28 VALUE "ENTER MEMBER ID:".
+       01  CHOOSEID.
+           03  LINE 10 COL 28 PIC 9(8) TO VFX-4-SEARCH-ID
+                                       FULL REQUIRED AUTO.
+
+       01  LNAMESCREEN.
+           03  BLANK SCREEN.
+           03  LNAMESCREEN-HEAD.
+               05  LINE 01 COL 01 PIC X(15) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 08 COL 28 VALUE "ENTER LAST NAME:".
+       01  CHOOSELNAME.
+           03  LINE 10 COL 28 PIC X(15) TO VFX-7-LNAME
+                                       FULL REQUIRED AUTO.
+
+       01  EMAILSCREEN.
+           03  BLANK SCREEN.
+           03  EMAILSCREEN-HEAD.
+               05  LINE 01 COL 01 PIC X(15) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 08 COL 28 VALUE "ENTER EMAIL:".
+       01  CHOOSEEMAIL.
+           03  LINE 10 COL 28 PIC X(30) TO VFX-7-EMAIL
+                                       FULL REQUIRED AUTO.
+
+       01  ZIPSCREEN.
+           03  BLANK SCREEN.
+           03  ZIPSCREEN-HEAD.
+               05  LINE 01 COL 01 PIC X(15) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 08 COL 28 VALUE "ENTER ZIP CODE:".
+       01  CHOOSEZIP.
+           03  LINE 10 COL 28 PIC 9(5) TO VFX-7-ZIP
+                                       FULL REQUIRED AUTO.
+
+       01  LNAMEZIPSCREEN.
+           03  BLANK SCREEN.
+           03  LNAMEZIPSCREEN-HEAD.
+               05  LINE 01 COL 01 PIC X(15) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 08 COL 28 VALUE "ENTER LAST NAME:".
+               05  LINE 08 COL 45 PIC X(15) TO VFX-7-LNAME
+                                           FULL REQUIRED AUTO.
+               05  LINE 10 COL 28 VALUE "ENTER ZIP CODE:".
+               05  LINE 10 COL 45 PIC 9(5) TO VFX-7-ZIP
+                                           FULL REQUIRED AUTO.
+
+       01  DISPLAY-SCREEN.
+           03  BLANK SCREEN.
+           03  DISPLAY-HEAD.
+               05  LINE 01 COL 01 PIC X(15) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE "/".
+               05  LINE 01 COL 74 PIC X(2) FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE "/".
+               05  LINE 01 COL 77 PIC X(4) FROM WS-YEAR.
+               05  LINE 03 COL 01 VALUE "MEMBER ID".
+               05  LINE 03 COL 12 VALUE "LAST NAME".
+               05  LINE 03 COL 28 VALUE "FIRST NAME".
+               05  LINE 03 COL 44 VALUE "EMAIL".
+
+       01  DISP-REC.
+           03  LINE PLUS 1 COL 01 PIC 9(8) FROM MBR-ID.
+           03  COL 12      PIC X(15) FROM MBR-LNAME.
+           03  COL 28      PIC X(15) FROM MBR-FNAME.
+           03  COL 44      PIC X(30) FROM MBR-EMAIL.
+
+       01  CONT-FILE.
+           03  LINE 21 COL 01 VALUE "'N' NEXT PAGE, ".
+           03  LINE 21 COL 16 VALUE "'B' PREVIOUS PAGE, ".
+           03  LINE 21 COL 36 VALUE "'V' VIEW DETAIL, ".
+           03  LINE 21 COL 54 VALUE "'X' EXIT.".
+           03  LINE 21 COL 64 PIC X TO WS-RESP AUTO.
+
+       01  END-FILE.
+           03  LINE 21 COL 01 VALUE "END OF LIST - ".
+           03  LINE 21 COL 15 VALUE "'B' PREVIOUS PAGE, ".
+           03  LINE 21 COL 35 VALUE "'V' VIEW DETAIL, ".
+           03  LINE 21 COL 53 VALUE "'X' EXIT.".
+           03  LINE 21 COL 63 PIC X TO WS-RESP AUTO.
+
+       01  PTSCREEN-EDIT.
+           03  LINE 23 COL 01 VALUE "ENTER MEMBER ID TO VIEW:".
+           03  LINE 23 COL 26 PIC 9(8) TO VFX-7-MBR-ID
+                                       FULL REQUIRED AUTO.
+
+       01  ERRORSCREEN.
+           03  LINE 24 COL 01 VALUE SPACES.
+           03  LINE 24 COL 01 VALUE "NO SUCH MEMBER / NO PRIOR PAGE -
+      -         " PRESS ENTER".
+
+       01  MBRSCREEN.
+           03  BLANK SCREEN.
+           03  MBRSCREEN-HEAD.
+               05  LINE 01 COL 01 PIC X(15) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 06 COL 28 VALUE "MEMBER ID".
+               05  LINE 06 COL 45 PIC 9(8) FROM VM-ID-KEY.
+               05  LINE 07 COL 28 VALUE "FIRST NAME".
+               05  LINE 07 COL 45 PIC X(15) FROM VM-FNAME.
+               05  LINE 08 COL 28 VALUE "LAST NAME".
+               05  LINE 08 COL 45 PIC X(15) FROM VM-LNAME-KEY.
+               05  LINE 09 COL 28 VALUE "ADDRESS".
+               05  LINE 09 COL 45 PIC X(20) FROM VM-ADDRESS.
+               05  LINE 10 COL 28 VALUE "ZIP".
+               05  LINE 10 COL 45 PIC 9(5) FROM VM-ZIP-KEY.
+               05  LINE 11 COL 28 VALUE "CITY/STATE".
+               05  LINE 11 COL 45 PIC X(20) FROM VFX-7-CITY.
+               05  LINE 11 COL 66 PIC X(2) FROM VFX-7-STATE.
+               05  LINE 12 COL 28 VALUE "PHONE".
+               05  LINE 12 COL 45 PIC X(11) FROM VM-PHONE.
+               05  LINE 13 COL 28 VALUE "EMAIL".
+               05  LINE 13 COL 45 PIC X(30) FROM VM-EMAIL-KEY.
+               05  LINE 20 COL 28 VALUE "'E' EDIT, 'C' CANCEL MEMBER,
+      -            " ENTER=CONTINUE".
+               05  LINE 20 COL 60 PIC X TO WS-RESP AUTO.
+
+       01  CANCELSCREEN.
+           03  LINE 22 COL 28 VALUE "CANCEL THIS MEMBERSHIP? (Y/N):".
+           03  LINE 22 COL 60 PIC X TO VFX-7-EDIT-RESP AUTO.
+
+       01  MBREDITSCREEN.
+           03  BLANK SCREEN.
+           03  MBREDITSCREEN-HEAD.
+               05  LINE 01 COL 01 PIC X(15) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 04 COL 28 VALUE "EDIT MEMBER CONTACT INFO".
+               05  LINE 06 COL 28 VALUE "ADDRESS".
+               05  LINE 06 COL 45 PIC X(20) FROM VM-ADDRESS
+                                           TO VM-ADDRESS AUTO.
+               05  LINE 07 COL 28 VALUE "ZIP".
+               05  LINE 07 COL 45 PIC 9(5) FROM VM-ZIP-KEY
+                                           TO VM-ZIP-KEY AUTO.
+               05  LINE 08 COL 28 VALUE "PHONE".
+               05  LINE 08 COL 45 PIC X(11) FROM VM-PHONE
+                                           TO VM-PHONE AUTO.
+               05  LINE 09 COL 28 VALUE "EMAIL".
+               05  LINE 09 COL 45 PIC X(30) FROM VM-EMAIL-KEY
+                                           TO VM-EMAIL-KEY AUTO.
+               05  LINE 12 COL 28 VALUE "SAVE CHANGES? (Y/N):".
+               05  LINE 12 COL 50 PIC X TO VFX-7-EDIT-RESP AUTO.
+               05  LINE 14 COL 28 PIC X(40) FROM VFX-7-EDIT-MSG.
