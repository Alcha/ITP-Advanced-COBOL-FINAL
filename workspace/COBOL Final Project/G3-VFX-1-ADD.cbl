@@ -8,14 +8,20 @@
       ******************************************************************
        ENVIRONMENT DIVISION.
        COPY SELECT-VFX-MBR.
+       COPY SELECT-CTL-NBR.
+       COPY SELECT-VFX-CC-SEC.
+       COPY SELECT-JOB-LOG.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
        COPY FD-VFX-MBR.
-       
+       COPY FD-CTL-NBR.
+       COPY FD-VFX-CC-SEC.
+       COPY FD-JOB-LOG.
+
        WORKING-STORAGE SECTION.
        COPY WS-VFX.
-       
+
        SCREEN SECTION.
        COPY SCREEN-VFX-1-ADD.
       ******************************************************************
@@ -23,25 +29,70 @@
        000-MAIN.
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
        MOVE 'G3-VFX-1-ADD' TO VFX-M-PROG.
-       OPEN I-O VM-FILE.
-       PERFORM UNTIL VFX-1-RESP = 'Y'
-           READ VM-FILE NEXT RECORD
-               AT END 
-                   MOVE VM-ID TO VFX-1-VM-ID
-                   MOVE 'Y' TO VFX-1-RESP
-               NOT AT END
-                   CONTINUE
-       END-PERFORM.  
-       ADD 1 TO VFX-1-VM-ID.
-       MOVE VFX-1-VM-ID TO VFX-1-NEW-ID.
+       DISPLAY "ENTER OPERATOR ID: ".
+       ACCEPT WS-OPERATOR-ID.
+       OPEN I-O VM-FILE
+               CTL-NBR-FILE
+               VFX-CC-SEC-FILE.
+       OPEN EXTEND JOB-LOG-FILE.
+       MOVE WS-TSTAMP       TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG      TO JOB-LOG-PROGRAM.
+       MOVE "START"         TO JOB-LOG-EVENT.
+       MOVE ZERO            TO JOB-LOG-COUNT.
+       MOVE SPACES          TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       PERFORM 050-NEXT-VM-ID.
        PERFORM 100-ACCEPT.
        PERFORM 200-ADD.
-       CLOSE VM-FILE.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE WS-TSTAMP       TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG      TO JOB-LOG-PROGRAM.
+       MOVE "END"           TO JOB-LOG-EVENT.
+       MOVE 1               TO JOB-LOG-COUNT.
+       MOVE "MEMBER ADDED"  TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       CLOSE VM-FILE
+             CTL-NBR-FILE
+             VFX-CC-SEC-FILE
+             JOB-LOG-FILE.
        GOBACK.
+      ******************************************************************
+      *900-ABORT closes out the job log with a CANCELED/zero-count END
+      *record and closes every file 000-MAIN opened, the same as the
+      *normal end-of-program path, so an operator 'R'-cancel or a
+      *declined duplicate-email add doesn't leave a dangling START
+      *record in JOB-LOG-FILE with no matching END.
+       900-ABORT.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE WS-TSTAMP       TO JOB-LOG-TSTAMP.
+       MOVE VFX-M-PROG      TO JOB-LOG-PROGRAM.
+       MOVE "END"           TO JOB-LOG-EVENT.
+       MOVE ZERO            TO JOB-LOG-COUNT.
+       MOVE "CANCELED"      TO JOB-LOG-STATUS.
+       WRITE JOB-LOG-REC.
+       CLOSE VM-FILE
+             CTL-NBR-FILE
+             VFX-CC-SEC-FILE
+             JOB-LOG-FILE.
+      ******************************************************************
+       050-NEXT-VM-ID.
+      *Hands out the next VM-ID from the shared control record instead
+      *of scanning VM-FILE to find the current high key, so two
+      *terminals adding members at once can't land on the same id.
+       MOVE WS-CTL-MBR-NAME TO CTL-NBR-NAME.
+       READ CTL-NBR-FILE KEY IS CTL-NBR-NAME
+           INVALID KEY
+               MOVE 1 TO CTL-NBR-NEXT
+               WRITE CTL-NBR-REC
+       END-READ.
+       MOVE CTL-NBR-NEXT TO VFX-1-NEW-ID.
+       ADD 1 TO CTL-NBR-NEXT.
+       REWRITE CTL-NBR-REC.
       ******************************************************************
        100-ACCEPT.
        PERFORM UNTIL VFX-1-CHECK = 'S' OR 's'
            MOVE SPACES TO VFX-1-CHECK
+           MOVE SPACES TO VFX-1-MSG
            DISPLAY ADDSCREEN
            ACCEPT  A-FNAME
            ACCEPT  A-LNAME
@@ -53,16 +104,132 @@
            ACCEPT  A-SEL
            IF VFX-1-CHECK = 'R' OR 'r'
                MOVE SPACES TO VFX-1-CHECK
-               CLOSE VM-FILE
                DISPLAY BLANK-SCREEN
                DISPLAY 'RETURNING TO VUFLIX MENU'
                DISPLAY "PRESS 'ENTER' TO RETURN"
                ACCEPT VFX-1-RESP
+               PERFORM 900-ABORT
                GOBACK
            END-IF
+           IF VFX-1-CHECK = 'S' OR 's'
+               PERFORM 150-VALIDATE
+               IF VFX-1-MSG NOT = SPACES
+                   MOVE SPACES TO VFX-1-CHECK
+               ELSE
+                   PERFORM 170-RECAP
+                   IF VFX-1-RECAP-RESP NOT = 'Y' AND
+                      VFX-1-RECAP-RESP NOT = 'y'
+                       MOVE SPACES TO VFX-1-CHECK
+                   END-IF
+               END-IF
+           END-IF
+       END-PERFORM.
+      ******************************************************************
+      *150-VALIDATE rejects obviously bad data before 200-ADD ever
+      *writes the record - a garbage zip, email or card number should
+      *never reach VM-FILE.
+       150-VALIDATE.
+       MOVE SPACES TO VFX-1-MSG.
+       IF VFX-1-NEW-ZIP = ZERO
+           MOVE "INVALID ZIP CODE" TO VFX-1-MSG
+       END-IF.
+       IF VFX-1-MSG = SPACES
+           MOVE ZERO TO VFX-1-AT-COUNT
+           INSPECT VFX-1-NEW-EMAIL TALLYING VFX-1-AT-COUNT
+               FOR ALL "@"
+           IF VFX-1-AT-COUNT = ZERO
+               MOVE "INVALID EMAIL - MUST CONTAIN @" TO VFX-1-MSG
+           END-IF
+       END-IF.
+       IF VFX-1-MSG = SPACES
+           MOVE ZERO TO VFX-1-DIGIT-COUNT
+           INSPECT VFX-1-NEW-PHONE TALLYING VFX-1-DIGIT-COUNT
+               FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4" ALL "5"
+                   ALL "6" ALL "7" ALL "8" ALL "9"
+           IF VFX-1-DIGIT-COUNT < 10
+               MOVE "INVALID PHONE - NEEDS 10 DIGITS" TO VFX-1-MSG
+           END-IF
+       END-IF.
+       IF VFX-1-MSG = SPACES
+           IF VFX-1-NEW-CC NOT NUMERIC
+               MOVE "INVALID CARD NUMBER - DIGITS ONLY" TO VFX-1-MSG
+           ELSE
+               PERFORM 160-CC-CHECKSUM
+               IF VFX-1-CC-FLAG NOT = 'Y'
+                   MOVE "INVALID CARD NUMBER - FAILED CHECK" TO
+                       VFX-1-MSG
+               END-IF
+           END-IF
+       END-IF.
+      *-----------------------------------------------------------------
+      *160-CC-CHECKSUM runs a standard Luhn checksum over the 16-digit
+      *card number entered on ADDSCREEN.
+       160-CC-CHECKSUM.
+       MOVE ZERO TO WS-CC-SUM.
+       MOVE 'N' TO VFX-1-CC-FLAG.
+       PERFORM VARYING WS-CC-IDX FROM 16 BY -1 UNTIL WS-CC-IDX < 1
+           COMPUTE WS-CC-POS-FROM-RIGHT = 17 - WS-CC-IDX
+           MOVE VFX-1-NEW-CC(WS-CC-IDX:1) TO WS-CC-DIGIT
+           IF FUNCTION MOD(WS-CC-POS-FROM-RIGHT, 2) = 0
+               COMPUTE WS-CC-DBL = WS-CC-DIGIT * 2
+               IF WS-CC-DBL > 9
+                   SUBTRACT 9 FROM WS-CC-DBL
+               END-IF
+               ADD WS-CC-DBL TO WS-CC-SUM
+           ELSE
+               ADD WS-CC-DIGIT TO WS-CC-SUM
+           END-IF
        END-PERFORM.
+       IF FUNCTION MOD(WS-CC-SUM, 10) = 0
+           MOVE 'Y' TO VFX-1-CC-FLAG
+       END-IF.
+      *-----------------------------------------------------------------
+      *170-RECAP shows everything just typed in one more time, the same
+      *way SCREEN-VISA-MER-EDIT's EDITSCREEN shows values before a save
+      *- 'N' sends the operator back around 100-ACCEPT's loop to
+      *re-enter the member instead of writing VM-REC on bad input.
+       170-RECAP.
+       MOVE SPACES TO VFX-1-RECAP-RESP.
+       DISPLAY RECAPSCREEN.
+       ACCEPT  R-SEL.
       ******************************************************************
        200-ADD.
+       MOVE 'N' TO VFX-1-REACT-FLAG.
+       PERFORM 250-CHECK-DUP-EMAIL.
+       IF VFX-1-DUP-FLAG = 'Y'
+           IF VM-CANCELED
+               DISPLAY BLANK-SCREEN
+               DISPLAY 'A CANCELED MEMBER WITH THIS EMAIL ALREADY'
+               DISPLAY 'EXISTS. REACTIVATE THAT MEMBERSHIP?'
+               DISPLAY "PRESS 'Y' TO REACTIVATE, ANY OTHER KEY TO"
+               DISPLAY "ADD AS A BRAND NEW MEMBER INSTEAD"
+               ACCEPT VFX-1-RESP
+               IF VFX-1-RESP = 'Y' OR 'y'
+                   SET VFX-1-REACT TO TRUE
+               END-IF
+           ELSE
+               DISPLAY BLANK-SCREEN
+               DISPLAY 'A MEMBER WITH THIS EMAIL ALREADY EXISTS...'
+               DISPLAY "ADD ANYWAY? PRESS 'Y' TO ADD, ANY OTHER KEY TO"
+               DISPLAY "CANCEL AND RETURN TO THE VUFLIX MENU"
+               ACCEPT VFX-1-RESP
+               IF VFX-1-RESP NOT = 'Y' AND VFX-1-RESP NOT = 'y'
+                   PERFORM 900-ABORT
+                   GOBACK
+               END-IF
+           END-IF
+       END-IF.
+       IF VFX-1-REACT
+           PERFORM 280-REACTIVATE
+       ELSE
+           PERFORM 210-NEW-MEMBER
+       END-IF.
+      *-----------------------------------------------------------------
+      *210-NEW-MEMBER writes VFX-1-NEW-* under the next id reserved by
+      *050-NEXT-VM-ID - either because no matching email was found, or
+      *the operator chose "add as new" over reactivating a canceled
+      *match.
+       210-NEW-MEMBER.
        DISPLAY BLANK-SCREEN.
        DISPLAY 'ADDING NEW MEMBER...'.
        DISPLAY "PRESS 'ENTER' TO CONTINUE".
@@ -72,11 +239,64 @@
        MOVE VFX-1-NEW-LNAME    TO VM-LNAME-KEY.
        MOVE VFX-1-NEW-ADDRESS  TO VM-ADDRESS.
        MOVE VFX-1-NEW-PHONE    TO VM-PHONE.
-       MOVE VFX-1-NEW-EMAIL    TO VM-EMAIL.
-       MOVE VFX-1-NEW-ZIP      TO VM-ZIP.
-       MOVE VFX-1-NEW-CC       TO VM-CC.
+       MOVE VFX-1-NEW-EMAIL    TO VM-EMAIL-KEY.
+       MOVE VFX-1-NEW-ZIP      TO VM-ZIP-KEY.
+       PERFORM 270-SECURE-CARD.
+       MOVE VFX-1-CC-TOKEN     TO VM-CC.
+       SET VM-ACTIVE           TO TRUE.
+       MOVE WS-OPERATOR-ID     TO VM-OPERATOR-ID.
        WRITE VM-REC.
        DISPLAY BLANK-SCREEN.
        DISPLAY 'RETURNING TO VUFLIX MENU'.
        DISPLAY "PRESS 'ENTER' TO RETURN".
        ACCEPT VFX-1-RESP.
+      *-----------------------------------------------------------------
+      *250-CHECK-DUP-EMAIL looks VM-FILE up by the alternate email key
+      *before a new member is written, so a re-entered member doesn't
+      *silently fail on the duplicate key or land under a second VM-ID.
+      *It READs (rather than just STARTs) the match so VM-REC is left
+      *positioned on the existing record for 280-REACTIVATE to REWRITE
+      *in place if the operator chooses to reactivate instead of add.
+       250-CHECK-DUP-EMAIL.
+       MOVE 'N' TO VFX-1-DUP-FLAG.
+       MOVE VFX-1-NEW-EMAIL TO VM-EMAIL-KEY.
+       READ VM-FILE KEY IS VM-EMAIL-KEY
+           INVALID KEY
+               MOVE 'N' TO VFX-1-DUP-FLAG
+           NOT INVALID KEY
+               MOVE 'Y' TO VFX-1-DUP-FLAG
+       END-READ.
+      *-----------------------------------------------------------------
+      *280-REACTIVATE reopens the canceled member found by
+      *250-CHECK-DUP-EMAIL under their existing VM-ID instead of
+      *writing a second record, clearing VM-CANCELED and refreshing
+      *their contact info and card from what was just typed in.
+       280-REACTIVATE.
+       MOVE VFX-1-NEW-FNAME    TO VM-FNAME.
+       MOVE VFX-1-NEW-LNAME    TO VM-LNAME-KEY.
+       MOVE VFX-1-NEW-ADDRESS  TO VM-ADDRESS.
+       MOVE VFX-1-NEW-PHONE    TO VM-PHONE.
+       MOVE VFX-1-NEW-ZIP      TO VM-ZIP-KEY.
+       MOVE VM-ID-KEY          TO VFX-1-NEW-ID.
+       PERFORM 270-SECURE-CARD.
+       MOVE VFX-1-CC-TOKEN     TO VM-CC.
+       SET VM-ACTIVE           TO TRUE.
+       MOVE WS-OPERATOR-ID     TO VM-OPERATOR-ID.
+       REWRITE VM-REC.
+       DISPLAY BLANK-SCREEN.
+       DISPLAY 'MEMBERSHIP REACTIVATED'.
+       DISPLAY "PRESS 'ENTER' TO RETURN".
+       ACCEPT VFX-1-RESP.
+      *-----------------------------------------------------------------
+      *270-SECURE-CARD writes the full card number to VFX-CC-SEC-FILE,
+      *keyed by the new member's ID, and builds a masked last-4 token
+      *so the full number never lands in VM-CC.
+       270-SECURE-CARD.
+       MOVE VFX-1-NEW-ID  TO CC-SEC-MBR-ID.
+       MOVE VFX-1-NEW-CC  TO CC-SEC-CC-FULL.
+       WRITE CC-SEC-REC
+           INVALID KEY
+               REWRITE CC-SEC-REC
+       END-WRITE.
+       MOVE "************" TO VFX-1-CC-TOKEN(1:12).
+       MOVE VFX-1-NEW-CC(13:4) TO VFX-1-CC-TOKEN(13:4).
