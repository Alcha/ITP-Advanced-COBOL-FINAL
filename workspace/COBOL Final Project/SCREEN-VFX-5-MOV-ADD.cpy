@@ -0,0 +1,34 @@
+      *Skeleton COBOL Copybook - Vuflix movie catalog maintenance screen
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+       01  MOVADDSCREEN.
+           03  BLANK SCREEN.
+           03  MOV-HEAD.
+               05  LINE 01 COL 01 PIC X(20) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE "/".
+               05  LINE 01 COL 74 PIC X(2) FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE "/".
+               05  LINE 01 COL 77 PIC X(4) FROM WS-YEAR.
+               05  LINE 06 COL 30 VALUE "VUFLIX MOVIE MAINTENANCE".
+           03  M-ACTION.
+               05  LINE 08 COL 17 VALUE "ACTION A/U/R: ".
+               05  LINE 08 COL 31 PIC X TO VFX-5-ACTION AUTO.
+           03  M-ID.
+               05  LINE 09 COL 17 VALUE "MOVIE ID: ".
+               05  LINE 09 COL 32 PIC X(8) TO VFX-5-NEW-ID
+                                           FULL REQUIRED AUTO.
+           03  M-TITLE.
+               05  LINE 10 COL 17 VALUE "TITLE: ".
+               05  LINE 10 COL 32 PIC X(30) TO VFX-5-NEW-TITLE.
+           03  M-GENRE.
+               05  LINE 11 COL 17 VALUE "GENRE: ".
+               05  LINE 11 COL 32 PIC X(15) TO VFX-5-NEW-GENRE.
+           03  M-PRICE.
+               05  LINE 12 COL 17 VALUE "PRICE: ".
+               05  LINE 12 COL 32 PIC 9(3)V99 TO VFX-5-NEW-PRICE AUTO.
+           03  M-SEL.
+               05  LINE 20 COL 17 PIC X TO VFX-5-CHECK AUTO.
+               05  LINE 20 COL 19 VALUE "'S' SAVE  'R' RETURN".
+               05  LINE 21 COL 17 PIC X(40) FROM VFX-5-MSG.
